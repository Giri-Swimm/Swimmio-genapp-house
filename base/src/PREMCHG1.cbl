@@ -0,0 +1,303 @@
+      ******************************************************************
+      *                                                                *
+      * Daily Premium Change Report                                    *
+      *                                                                *
+      * Reads the POL-TRAN2 outbound transaction log for premium       *
+      * change transactions (TRAN-FUNCTION = "11"), looks up the       *
+      * writing agent for each policy, and produces a control-break    *
+      * report by agent showing policy number, old premium, new        *
+      * premium, dollar difference, and percent change.                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMCHG1.
+       AUTHOR. COBOL PROGRAMMER.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POL-TRAN2-FILE ASSIGN TO "POLTRN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN2-FILE-STATUS.
+
+           SELECT POL-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-POLNUM
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT AGENT-MASTER-FILE ASSIGN TO "AGTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS A-AGENT-ID
+               FILE STATUS IS AGENT-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "PRSORT"
+               FILE STATUS IS SORT-FILE-STATUS.
+
+           SELECT PREMIUM-REPORT-FILE ASSIGN TO "PREMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  POL-TRAN2-FILE.
+       01  POL-TRAN2-REC.
+           COPY POLTRAN2 IN "COPYLIB".
+
+       FD  POL-MASTER-FILE.
+       01  POL-MASTER-REC.
+           COPY PMASTER IN "COPYLIB".
+
+       FD  AGENT-MASTER-FILE.
+       01  AGENT-MASTER-REC.
+           COPY AGTMSTR IN "COPYLIB".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-AGENT-ID               PIC X(12).
+           05  SW-AGENT-NAME             PIC X(20).
+           05  SW-POLNUM                 PIC X(10).
+           05  SW-OLD-PREMIUM            PIC S9(9)V99 COMP-3.
+           05  SW-NEW-PREMIUM            PIC S9(9)V99 COMP-3.
+
+       FD  PREMIUM-REPORT-FILE.
+       01  PREMIUM-REPORT-LINE           PIC X(110).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  TRAN2-FILE-STATUS         PIC XX VALUE "00".
+           05  MASTER-FILE-STATUS        PIC XX VALUE "00".
+           05  AGENT-FILE-STATUS         PIC XX VALUE "00".
+           05  SORT-FILE-STATUS          PIC XX VALUE "00".
+           05  REPORT-FILE-STATUS        PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88  END-OF-TRAN2                    VALUE "Y".
+           88  NOT-END-OF-TRAN2                VALUE "N".
+
+       01  WS-FIRST-AGENT-SWITCH         PIC X VALUE "Y".
+           88  FIRST-AGENT-ON-REPORT           VALUE "Y".
+           88  NOT-FIRST-AGENT-ON-REPORT       VALUE "N".
+
+       01  WS-BREAK-AGENT-ID             PIC X(12) VALUE SPACES.
+       01  WS-REPORT-DATE                PIC X(8) VALUE SPACES.
+
+       01  WS-AGENT-POLICY-COUNT         PIC 9(7) VALUE 0.
+       01  WS-AGENT-TOTAL-DIFF           PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WS-GRAND-POLICY-COUNT         PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL-DIFF           PIC S9(9)V99 COMP-3 VALUE +0.
+
+       01  WS-DOLLAR-DIFFERENCE          PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WS-PERCENT-CHANGE             PIC S9(3)V99 COMP-3 VALUE +0.
+
+       01  WS-OLD-PREM-DISPLAY           PIC Z,ZZZ,ZZ9.99-.
+       01  WS-NEW-PREM-DISPLAY           PIC Z,ZZZ,ZZ9.99-.
+       01  WS-DIFF-DISPLAY               PIC Z,ZZZ,ZZ9.99-.
+       01  WS-PERCENT-DISPLAY            PIC ZZ9.99-.
+       01  WS-COUNT-DISPLAY              PIC ZZZ,ZZ9.
+       01  WS-TOTAL-DISPLAY              PIC Z,ZZZ,ZZ9.99-.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER                    PIC X(35) VALUE SPACES.
+           05  FILLER                    PIC X(30) VALUE
+               "DAILY PREMIUM CHANGE REPORT".
+
+       01  WS-REPORT-SUBTITLE.
+           05  FILLER                    PIC X(10) VALUE "RUN DATE: ".
+           05  WS-SUB-DATE               PIC 99/99/9999.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER                    PIC X(14) VALUE "AGENT ID".
+           05  FILLER                    PIC X(22) VALUE "AGENT NAME".
+           05  FILLER                    PIC X(14) VALUE "POLICY NUM".
+           05  FILLER                    PIC X(16) VALUE "OLD PREMIUM".
+           05  FILLER                    PIC X(16) VALUE "NEW PREMIUM".
+           05  FILLER                    PIC X(16) VALUE "DOLLAR DIFF".
+           05  FILLER                    PIC X(10) VALUE "PCT CHG".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-AGENT-ID            PIC X(14) VALUE SPACES.
+           05  WS-DL-AGENT-NAME          PIC X(22) VALUE SPACES.
+           05  WS-DL-POLNUM              PIC X(14) VALUE SPACES.
+           05  WS-DL-OLD-PREM            PIC X(16) VALUE SPACES.
+           05  WS-DL-NEW-PREM            PIC X(16) VALUE SPACES.
+           05  WS-DL-DIFF                PIC X(16) VALUE SPACES.
+           05  WS-DL-PERCENT             PIC X(10) VALUE SPACES.
+
+       01  WS-AGENT-TOTAL-LINE.
+           05  FILLER                    PIC X(14) VALUE SPACES.
+           05  FILLER                    PIC X(22) VALUE SPACES.
+           05  FILLER                    PIC X(14) VALUE "AGENT TOTAL:".
+           05  FILLER                    PIC X(16) VALUE SPACES.
+           05  WS-AT-DIFF                PIC X(16) VALUE SPACES.
+           05  FILLER                    PIC X(7) VALUE SPACES.
+           05  WS-AT-COUNT               PIC X(10) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                    PIC X(14) VALUE SPACES.
+           05  FILLER                    PIC X(22) VALUE SPACES.
+           05  FILLER                    PIC X(14) VALUE "REPORT TOTAL".
+           05  FILLER                    PIC X(16) VALUE SPACES.
+           05  WS-GT-DIFF                PIC X(16) VALUE SPACES.
+           05  FILLER                    PIC X(7) VALUE SPACES.
+           05  WS-GT-COUNT               PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-AGENT-ID SW-POLNUM
+               INPUT PROCEDURE IS 100-BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS 500-PRINT-REPORT
+           STOP RUN.
+
+       100-BUILD-SORT-FILE.
+      * Read POL-TRAN2, keep only premium change transactions, and
+      * write one sort record per transaction with the writing agent
+      * resolved from POL-MASTER/AGENT-MASTER.
+           OPEN INPUT POL-TRAN2-FILE
+                      POL-MASTER-FILE
+                      AGENT-MASTER-FILE
+           SET NOT-END-OF-TRAN2 TO TRUE
+           PERFORM 110-READ-TRAN2
+           PERFORM UNTIL END-OF-TRAN2
+               IF TR2-FUNCTION = "11"
+                   PERFORM 120-WRITE-SORT-RECORD
+               END-IF
+               PERFORM 110-READ-TRAN2
+           END-PERFORM
+           CLOSE POL-TRAN2-FILE
+                 POL-MASTER-FILE
+                 AGENT-MASTER-FILE.
+
+       110-READ-TRAN2.
+           READ POL-TRAN2-FILE
+               AT END
+                   SET END-OF-TRAN2 TO TRUE
+           END-READ.
+
+       120-WRITE-SORT-RECORD.
+           MOVE SPACES TO SW-AGENT-ID
+           MOVE SPACES TO SW-AGENT-NAME
+           MOVE TR2-POLICY-NUM TO PM-POLNUM SW-POLNUM
+           READ POL-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES TO SW-AGENT-ID
+               NOT INVALID KEY
+                   MOVE PM-AGENT-ID TO SW-AGENT-ID
+           END-READ
+           IF MASTER-FILE-STATUS = "00"
+               MOVE PM-AGENT-ID TO A-AGENT-ID
+               READ AGENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO SW-AGENT-NAME
+                   NOT INVALID KEY
+                       STRING A-FIRST-NAME DELIMITED BY SPACE
+                              " " DELIMITED BY SIZE
+                              A-LAST-NAME DELIMITED BY SPACE
+                           INTO SW-AGENT-NAME
+               END-READ
+           END-IF
+           MOVE FUNCTION NUMVAL(TR2-OLD-VALUE) TO SW-OLD-PREMIUM
+           MOVE FUNCTION NUMVAL(TR2-NEW-VALUE) TO SW-NEW-PREMIUM
+           RELEASE SORT-WORK-REC.
+
+       500-PRINT-REPORT.
+      * Control-break the sorted premium-change records by agent,
+      * printing an agent subtotal on each break and a grand total
+      * at the end of the report.
+           OPEN OUTPUT PREMIUM-REPORT-FILE
+           PERFORM 510-PRINT-REPORT-HEADINGS
+           SET FIRST-AGENT-ON-REPORT TO TRUE
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "10" TO SORT-FILE-STATUS
+           END-RETURN
+           PERFORM UNTIL SORT-FILE-STATUS = "10"
+               IF FIRST-AGENT-ON-REPORT
+                   MOVE SW-AGENT-ID TO WS-BREAK-AGENT-ID
+                   SET NOT-FIRST-AGENT-ON-REPORT TO TRUE
+               END-IF
+               IF SW-AGENT-ID NOT = WS-BREAK-AGENT-ID
+                   PERFORM 540-PRINT-AGENT-TOTAL
+                   MOVE SW-AGENT-ID TO WS-BREAK-AGENT-ID
+               END-IF
+               PERFORM 520-PRINT-DETAIL-LINE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "10" TO SORT-FILE-STATUS
+               END-RETURN
+           END-PERFORM
+           IF WS-AGENT-POLICY-COUNT > 0
+               PERFORM 540-PRINT-AGENT-TOTAL
+           END-IF
+           PERFORM 550-PRINT-GRAND-TOTAL
+           CLOSE PREMIUM-REPORT-FILE.
+
+       510-PRINT-REPORT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+           MOVE WS-REPORT-DATE TO WS-SUB-DATE
+           MOVE WS-REPORT-SUBTITLE TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+           MOVE SPACES TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+           MOVE WS-COLUMN-HEADING-1 TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE.
+
+       520-PRINT-DETAIL-LINE.
+           COMPUTE WS-DOLLAR-DIFFERENCE =
+               SW-NEW-PREMIUM - SW-OLD-PREMIUM
+           IF SW-OLD-PREMIUM NOT = 0
+               COMPUTE WS-PERCENT-CHANGE ROUNDED =
+                   (WS-DOLLAR-DIFFERENCE / SW-OLD-PREMIUM) * 100
+           ELSE
+               MOVE 0 TO WS-PERCENT-CHANGE
+           END-IF
+
+           MOVE SW-AGENT-ID TO WS-DL-AGENT-ID
+           MOVE SW-AGENT-NAME TO WS-DL-AGENT-NAME
+           MOVE SW-POLNUM TO WS-DL-POLNUM
+           MOVE SW-OLD-PREMIUM TO WS-OLD-PREM-DISPLAY
+           MOVE WS-OLD-PREM-DISPLAY TO WS-DL-OLD-PREM
+           MOVE SW-NEW-PREMIUM TO WS-NEW-PREM-DISPLAY
+           MOVE WS-NEW-PREM-DISPLAY TO WS-DL-NEW-PREM
+           MOVE WS-DOLLAR-DIFFERENCE TO WS-DIFF-DISPLAY
+           MOVE WS-DIFF-DISPLAY TO WS-DL-DIFF
+           MOVE WS-PERCENT-CHANGE TO WS-PERCENT-DISPLAY
+           MOVE WS-PERCENT-DISPLAY TO WS-DL-PERCENT
+           MOVE WS-DETAIL-LINE TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+
+           ADD 1 TO WS-AGENT-POLICY-COUNT
+           ADD WS-DOLLAR-DIFFERENCE TO WS-AGENT-TOTAL-DIFF.
+
+       540-PRINT-AGENT-TOTAL.
+           MOVE WS-AGENT-TOTAL-DIFF TO WS-TOTAL-DISPLAY
+           MOVE WS-TOTAL-DISPLAY TO WS-AT-DIFF
+           MOVE WS-AGENT-POLICY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-AT-COUNT
+           MOVE WS-AGENT-TOTAL-LINE TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+           MOVE SPACES TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE
+
+           ADD WS-AGENT-POLICY-COUNT TO WS-GRAND-POLICY-COUNT
+           ADD WS-AGENT-TOTAL-DIFF TO WS-GRAND-TOTAL-DIFF
+           MOVE 0 TO WS-AGENT-POLICY-COUNT
+           MOVE 0 TO WS-AGENT-TOTAL-DIFF.
+
+       550-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-DIFF TO WS-TOTAL-DISPLAY
+           MOVE WS-TOTAL-DISPLAY TO WS-GT-DIFF
+           MOVE WS-GRAND-POLICY-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-GT-COUNT
+           MOVE WS-GRAND-TOTAL-LINE TO PREMIUM-REPORT-LINE
+           WRITE PREMIUM-REPORT-LINE.
