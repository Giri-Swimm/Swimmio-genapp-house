@@ -0,0 +1,214 @@
+      ******************************************************************
+      *                                                                *
+      * Bank Returned-Item (NSF) Matching Program                      *
+      *                                                                *
+      * Reads the daily returned-item feed from the bank and matches   *
+      * each NSF / returned pre-authorized draft against POL-MASTER    *
+      * by policy number, bank routing number, and account number.     *
+      * Matched policies are flagged PM-DRAFT-RETURNED so the next     *
+      * pre-authorized draft is held up, and every item is printed on  *
+      * an exception report for the pre-auth billing desk, whether or  *
+      * not it matched a policy on file.                               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NSFMATCH.
+       AUTHOR. COBOL PROGRAMMER.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETURNED-ITEM-FILE ASSIGN TO "POLRITM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RETITEM-FILE-STATUS.
+
+           SELECT POL-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-POLNUM
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "NSFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RETURNED-ITEM-FILE.
+       01  RETURNED-ITEM-REC.
+           COPY POLRITM IN "COPYLIB".
+
+       FD  POL-MASTER-FILE.
+       01  POL-MASTER-REC.
+           COPY PMASTER IN "COPYLIB".
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  RETITEM-FILE-STATUS       PIC XX VALUE "00".
+           05  MASTER-FILE-STATUS        PIC XX VALUE "00".
+           05  REPORT-FILE-STATUS        PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88  END-OF-RETURNED-ITEMS          VALUE "Y".
+           88  NOT-END-OF-RETURNED-ITEMS      VALUE "N".
+
+       01  WS-MATCH-SWITCH                PIC X VALUE "N".
+           88  ITEM-MATCHED-POLICY             VALUE "Y".
+           88  ITEM-NOT-MATCHED                VALUE "N".
+
+       01  WS-REPORT-DATE                 PIC X(8) VALUE SPACES.
+       01  WS-ITEMS-READ                  PIC 9(7) COMP VALUE 0.
+       01  WS-ITEMS-MATCHED                PIC 9(7) COMP VALUE 0.
+       01  WS-ITEMS-UNMATCHED               PIC 9(7) COMP VALUE 0.
+       01  WS-ITEMS-FLAGGED                 PIC 9(7) COMP VALUE 0.
+
+       01  WS-COUNT-DISPLAY                PIC ZZZ,ZZ9.
+       01  WS-DATE-DISPLAY                 PIC 99/99/9999.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER                    PIC X(25) VALUE SPACES.
+           05  FILLER                    PIC X(40) VALUE
+               "RETURNED ITEM / NSF EXCEPTION REPORT".
+
+       01  WS-REPORT-SUBTITLE.
+           05  FILLER                    PIC X(10) VALUE "RUN DATE: ".
+           05  WS-SUB-DATE               PIC 99/99/9999.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER                    PIC X(12) VALUE "POLICY NUM".
+           05  FILLER                    PIC X(12) VALUE "ROUTING".
+           05  FILLER                    PIC X(22) VALUE "ACCOUNT".
+           05  FILLER                    PIC X(8)  VALUE "RETCODE".
+           05  FILLER                    PIC X(14) VALUE "RETURN DATE".
+           05  FILLER                    PIC X(20) VALUE "MATCH STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-POLNUM              PIC X(12) VALUE SPACES.
+           05  WS-DL-ROUTING             PIC X(12) VALUE SPACES.
+           05  WS-DL-ACCOUNT             PIC X(22) VALUE SPACES.
+           05  WS-DL-RETCODE             PIC X(8)  VALUE SPACES.
+           05  WS-DL-RETDATE             PIC X(14) VALUE SPACES.
+           05  WS-DL-STATUS              PIC X(20) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE-1             PIC X(50) VALUE SPACES.
+       01  WS-SUMMARY-LINE-2             PIC X(50) VALUE SPACES.
+       01  WS-SUMMARY-LINE-3             PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-RETURNED-ITEMS
+           PERFORM 300-PRINT-SUMMARY
+           PERFORM 900-CLEANUP
+           STOP RUN.
+
+       100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+           OPEN INPUT  RETURNED-ITEM-FILE
+           OPEN I-O    POL-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           PERFORM 110-PRINT-HEADINGS
+           SET NOT-END-OF-RETURNED-ITEMS TO TRUE.
+
+       110-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE WS-REPORT-DATE TO WS-SUB-DATE
+           MOVE WS-REPORT-SUBTITLE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE WS-COLUMN-HEADING-1 TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE.
+
+       200-PROCESS-RETURNED-ITEMS.
+           PERFORM 210-READ-RETURNED-ITEM
+           PERFORM UNTIL END-OF-RETURNED-ITEMS
+               ADD 1 TO WS-ITEMS-READ
+               PERFORM 220-MATCH-TO-POLICY-MASTER
+               PERFORM 230-PRINT-DETAIL-LINE
+               PERFORM 210-READ-RETURNED-ITEM
+           END-PERFORM.
+
+       210-READ-RETURNED-ITEM.
+           READ RETURNED-ITEM-FILE
+               AT END
+                   SET END-OF-RETURNED-ITEMS TO TRUE
+           END-READ.
+
+       220-MATCH-TO-POLICY-MASTER.
+      * Match the returned item to POL-MASTER by policy number and
+      * confirm the bank routing/account still agree before flagging
+      * the policy's pre-authorized draft as returned.
+           SET ITEM-NOT-MATCHED TO TRUE
+           MOVE RI-POLNUM TO PM-POLNUM
+           READ POL-MASTER-FILE
+               INVALID KEY
+                   MOVE "23" TO MASTER-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO MASTER-FILE-STATUS
+           END-READ
+
+           IF MASTER-FILE-STATUS = "00"
+               AND PM-BANK-ROUTING = RI-BANK-ROUTING
+               AND PM-ACCOUNT-NUMBER = RI-ACCOUNT-NUMBER
+               SET ITEM-MATCHED-POLICY TO TRUE
+               ADD 1 TO WS-ITEMS-MATCHED
+               MOVE "R" TO PM-DRAFT-STATUS
+               REWRITE POL-MASTER-REC
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ITEMS-FLAGGED
+               END-REWRITE
+           ELSE
+               ADD 1 TO WS-ITEMS-UNMATCHED
+           END-IF.
+
+       230-PRINT-DETAIL-LINE.
+           MOVE RI-POLNUM TO WS-DL-POLNUM
+           MOVE RI-BANK-ROUTING TO WS-DL-ROUTING
+           MOVE RI-ACCOUNT-NUMBER TO WS-DL-ACCOUNT
+           MOVE RI-RETURN-CODE TO WS-DL-RETCODE
+           MOVE RI-RETURN-DATE TO WS-DATE-DISPLAY
+           MOVE WS-DATE-DISPLAY TO WS-DL-RETDATE
+           IF ITEM-MATCHED-POLICY
+               MOVE "MATCHED-FLAGGED" TO WS-DL-STATUS
+           ELSE
+               MOVE "NOT ON FILE" TO WS-DL-STATUS
+           END-IF
+           MOVE WS-DETAIL-LINE TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE.
+
+       300-PRINT-SUMMARY.
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE WS-ITEMS-READ TO WS-COUNT-DISPLAY
+           STRING "ITEMS READ:       " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-1
+           MOVE WS-SUMMARY-LINE-1 TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE WS-ITEMS-MATCHED TO WS-COUNT-DISPLAY
+           STRING "ITEMS MATCHED:    " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-2
+           MOVE WS-SUMMARY-LINE-2 TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           MOVE WS-ITEMS-UNMATCHED TO WS-COUNT-DISPLAY
+           STRING "ITEMS NOT ON FILE:" WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           MOVE WS-SUMMARY-LINE-3 TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE.
+
+       900-CLEANUP.
+           CLOSE RETURNED-ITEM-FILE
+                 POL-MASTER-FILE
+                 EXCEPTION-REPORT-FILE.
