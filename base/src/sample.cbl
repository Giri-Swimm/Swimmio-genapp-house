@@ -1,6 +1,6 @@
       **************************************************************
       **  POLICY INQUIRY SYSTEM                                    **
-      **  DATE CREATED        : 02/05/2026                        **  
+      **  DATE CREATED        : 02/05/2026                        **
       **  PROGRAMMER          : GitHub Copilot                    **
       **************************************************************
       */********************************************************
@@ -21,11 +21,16 @@
       */    - RIDERS UPDATING                                  *
       */    - PREMIUM CHANGES                                  *
       */                                                       *
+      */    RUNS INTERACTIVELY FROM A TERMINAL, OR IN BATCH    *
+      */    FROM JCL READING TRANSACTIONS OFF POL-TRAN1 WHEN   *
+      */    THE COMMAND LINE / PARM BEGINS WITH "BATCH".       *
+      */                                                       *
       */    INPUT FILES ARE: POL-MASTER, POL-INSURED,          *
       */                     POL-BENEFIT, AGENT-MASTER         *
       */                                                       *
       */    INPUT/OUTPUT FILES ARE: POL-MASTER, POL-BENEFIT,   *
-      */                            POL-INSURED, POL-TRAN1     *
+      */                            POL-INSURED, POL-TRAN1,    *
+      */                            AGENT-MASTER, POL-CHKPT    *
       */                                                       *
       */    OUTPUT FILES ARE: POL-TRAN2, POL-NOTIFY            *
       */                                                       *
@@ -36,7 +41,92 @@
       *DATE-MODIFIED.  FEB, 2026                 *** POLICY INQUIRY ***
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POL-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-POLNUM
+               ALTERNATE RECORD KEY IS PM-AGENT-ID WITH DUPLICATES
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT POL-INSURED-FILE ASSIGN TO "POLINS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PI-POLNUM
+               ALTERNATE RECORD KEY IS PI-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS INSURED-FILE-STATUS.
+
+           SELECT POL-BENEFIT-FILE ASSIGN TO "POLBEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PB-KEY
+               FILE STATUS IS BENEFIT-FILE-STATUS.
+
+           SELECT AGENT-MASTER-FILE ASSIGN TO "AGTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS A-AGENT-ID
+               ALTERNATE RECORD KEY IS A-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS AGENT-FILE-STATUS.
+
+           SELECT POL-TRAN1-FILE ASSIGN TO "POLTRN1"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR1-KEY
+               FILE STATUS IS TRAN1-FILE-STATUS.
+
+           SELECT POL-TRAN2-FILE ASSIGN TO "POLTRN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN2-FILE-STATUS.
+
+           SELECT POL-NOTIFY-FILE ASSIGN TO "POLNTFY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NOTIFY-FILE-STATUS.
+
+           SELECT POL-CHKPT-FILE ASSIGN TO "POLCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-RUN-ID
+               FILE STATUS IS CHKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  POL-MASTER-FILE.
+       01  POL-MASTER-REC.
+           COPY PMASTER IN "COPYLIB".
+
+       FD  POL-INSURED-FILE.
+       01  POL-INSURED-REC.
+           COPY PINSURED IN "COPYLIB".
+
+       FD  POL-BENEFIT-FILE.
+       01  POL-BENEFIT-REC.
+           COPY PBENEFIT IN "COPYLIB".
+
+       FD  AGENT-MASTER-FILE.
+       01  AGENT-MASTER-REC.
+           COPY AGTMSTR IN "COPYLIB".
+
+       FD  POL-TRAN1-FILE.
+       01  POL-TRAN1-REC.
+           COPY POLTRAN1 IN "COPYLIB".
+
+       FD  POL-TRAN2-FILE.
+       01  POL-TRAN2-REC.
+           COPY POLTRAN2 IN "COPYLIB".
+
+       FD  POL-NOTIFY-FILE.
+       01  POL-NOTIFY-REC.
+           COPY POLNTFY IN "COPYLIB".
+
+       FD  POL-CHKPT-FILE.
+       01  POL-CHKPT-REC.
+           COPY POLCKPT IN "COPYLIB".
+
        WORKING-STORAGE SECTION.
 
       * SYSTEM PARAMETERS AND CONTROL FIELDS
@@ -45,6 +135,27 @@
        01  CURRENT-DATE                  PIC X(8).
        01  TIME-OF-DAY                   PIC X(8).
        01  TALLY                         PIC S9(9) COMP.
+       01  WK-USER-ID                    PIC X(8) VALUE SPACES.
+
+      * RUN MODE AND BATCH TRANSACTION CONTROL FIELDS
+       01  WK-RUN-MODE-SWITCH            PIC X VALUE "I".
+           88  INTERACTIVE-MODE                VALUE "I".
+           88  BATCH-MODE                      VALUE "B".
+       01  WK-RESTART-SWITCH             PIC X VALUE "N".
+           88  RESTART-REQUESTED               VALUE "Y".
+           88  RESTART-NOT-REQUESTED           VALUE "N".
+       01  WK-CHECKPOINT-FOUND-SWITCH    PIC X VALUE "N".
+           88  CHECKPOINT-FOUND                VALUE "Y".
+           88  CHECKPOINT-NOT-FOUND            VALUE "N".
+       01  WK-PARM-1                     PIC X(20) VALUE SPACES.
+       01  WK-PARM-2                     PIC X(20) VALUE SPACES.
+       01  WK-PARM-3                     PIC X(20) VALUE SPACES.
+       01  WK-PARM-4                     PIC X(20) VALUE SPACES.
+       01  WK-PARM-SCAN                  PIC X(20) VALUE SPACES.
+       01  WK-RUN-ID                     PIC X(8) VALUE SPACES.
+       01  WK-CHECKPOINT-INTERVAL        PIC 9(7) VALUE 1000.
+       01  WK-RECORDS-SINCE-CHECKPOINT   PIC 9(7) VALUE 0.
+       01  WK-RECORDS-APPLIED            PIC 9(9) COMP VALUE 0.
 
       * WORK VARIABLES FOR POLICY INQUIRY
        01  WK-POLICY-NUMBER              PIC X(10) VALUE SPACES.
@@ -53,6 +164,9 @@
        01  WK-FOUND-SWITCH               PIC X VALUE "N".
            88  RECORD-FOUND                    VALUE "Y".
            88  NO-RECORD-FOUND                 VALUE "N".
+       01  WK-MORE-REQUESTS-SWITCH       PIC X VALUE "Y".
+           88  MORE-REQUESTS                   VALUE "Y".
+           88  NO-MORE-REQUESTS                VALUE "N".
 
        01  WK-FUNCTION-CODE              PIC XX VALUE SPACES.
            88  SEARCH-BY-AGENT                 VALUE "01".
@@ -72,12 +186,54 @@
        01  WK-NEW-PREMIUM                PIC S9(9)V99 COMP-3 VALUE +0.
        01  WK-PREMIUM-DIFFERENCE         PIC S9(9)V99 COMP-3 VALUE +0.
        01  WK-PERCENTAGE-CHANGE          PIC S9(3)V99 COMP-3 VALUE +0.
+       01  WK-PREMIUM-DISPLAY            PIC ZZZZZZZ9.99.
 
       * RIDER INFORMATION
        01  WK-RIDER-CODE                 PIC X(4) VALUE SPACES.
        01  WK-RIDER-AMOUNT               PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WK-OLD-RIDER-AMOUNT           PIC S9(9)V99 COMP-3 VALUE +0.
        01  WK-RIDER-EFFECTIVE-DATE       PIC 9(8) VALUE 0.
 
+      * RIDER ADD VALIDATION FIELDS
+       01  WK-RIDER-VALID-SWITCH         PIC X VALUE "Y".
+           88  RIDER-ADD-VALID                 VALUE "Y".
+           88  RIDER-ADD-INVALID               VALUE "N".
+       01  WK-DUPLICATE-RIDER-SWITCH     PIC X VALUE "N".
+           88  DUPLICATE-RIDER-FOUND            VALUE "Y".
+           88  DUPLICATE-RIDER-NOT-FOUND        VALUE "N".
+       01  WK-RIDER-LIMIT-SWITCH         PIC X VALUE "N".
+           88  RIDER-AMOUNT-OVER-LIMIT          VALUE "Y".
+           88  RIDER-AMOUNT-OK                  VALUE "N".
+       01  WK-MAX-DAILY-BENEFIT          PIC S9(9)V99 COMP-3 VALUE +0.
+
+      * PLAN RIDER DAILY-BENEFIT LIMIT REFERENCE TABLE
+       01  PLAN-RIDER-LIMIT-VALUES.
+           05  FILLER                    PIC X(4)    VALUE "ACCI".
+           05  FILLER                    PIC 9(7)V99 VALUE 500.00.
+           05  FILLER                    PIC X(4)    VALUE "HOSP".
+           05  FILLER                    PIC 9(7)V99 VALUE 300.00.
+           05  FILLER                    PIC X(4)    VALUE "CH".
+           05  FILLER                    PIC 9(7)V99 VALUE 150.00.
+           05  FILLER                    PIC X(4)    VALUE "CANC".
+           05  FILLER                    PIC 9(7)V99 VALUE 1000.00.
+           05  FILLER                    PIC X(4)    VALUE "CRIT".
+           05  FILLER                    PIC 9(7)V99 VALUE 750.00.
+       01  PLAN-RIDER-LIMIT-TABLE REDEFINES PLAN-RIDER-LIMIT-VALUES.
+           05  PLAN-RIDER-LIMIT-ENTRY OCCURS 5 TIMES
+                                       INDEXED BY PLT-IDX.
+               10  PLT-RIDER-CODE        PIC X(4).
+               10  PLT-MAX-DAILY-BENEFIT PIC 9(7)V99.
+
+      * CHILD RIDER AGE-ELIGIBILITY FIELDS
+       01  WK-MAX-DEPENDENT-AGE          PIC 99 VALUE 26.
+       01  WK-CHILD-AGE                  PIC 99 VALUE 0.
+       01  WK-CHILD-AGE-SWITCH           PIC X VALUE "Y".
+           88  CHILD-AGE-VALID                 VALUE "Y".
+           88  CHILD-AGE-INVALID               VALUE "N".
+
+      * AGENT COMMISSION ADJUSTMENT FIELDS
+       01  WK-COMMISSION-ADJUSTMENT      PIC S9(9)V99 COMP-3 VALUE +0.
+
       * ADDRESS CHANGE FIELDS
        01  WK-NEW-ADDRESS.
            05  WK-NEW-ADDR1              PIC X(30) VALUE SPACES.
@@ -90,11 +246,19 @@
        01  WK-BANK-INFO.
            05  WK-BANK-NAME              PIC X(30) VALUE SPACES.
            05  WK-BANK-ROUTING           PIC X(9) VALUE SPACES.
+           05  WK-BANK-ROUTING-DIGITS REDEFINES WK-BANK-ROUTING.
+               10  WK-ABA-DIGIT          PIC 9 OCCURS 9 TIMES.
            05  WK-ACCOUNT-NUMBER         PIC X(20) VALUE SPACES.
            05  WK-ACCOUNT-TYPE           PIC X VALUE SPACES.
                88  CHECKING-ACCOUNT            VALUE "C".
                88  SAVINGS-ACCOUNT             VALUE "S".
 
+      * BANK ROUTING NUMBER VALIDATION FIELDS
+       01  WK-ABA-SWITCH                 PIC X VALUE "Y".
+           88  ABA-ROUTING-VALID               VALUE "Y".
+           88  ABA-ROUTING-INVALID             VALUE "N".
+       01  WK-ABA-CHECKSUM                PIC S9(9) COMP VALUE 0.
+
       * ERROR HANDLING
        01  ERROR-SWITCHES.
            05  MAIN-ERROR-SW             PIC X VALUE "N".
@@ -143,7 +307,7 @@
            05  TRAN-DESCRIPTION          PIC X(100) VALUE SPACES.
 
       * MESSAGE TEMPLATES
-       01  MSG-POLICY-NOT-FOUND          PIC X(60) VALUE 
+       01  MSG-POLICY-NOT-FOUND          PIC X(60) VALUE
            "POLICY NOT FOUND - PLEASE VERIFY POLICY NUMBER".
 
        01  MSG-AGENT-NOT-FOUND           PIC X(60) VALUE
@@ -167,14 +331,17 @@
        01  MSG-RIDER-DELETED             PIC X(60) VALUE
            "RIDER SUCCESSFULLY DELETED FROM POLICY".
 
-      * COPY LIBRARY RECORDS
-       01  POL-MASTER-REC         COPY PMASTER IN "COPYLIB".
-       01  POL-INSURED-REC        COPY PINSURED IN "COPYLIB".
-       01  POL-BENEFIT-REC        COPY PBENEFIT IN "COPYLIB".
-       01  AGENT-MASTER-REC       COPY AGTMSTR IN "COPYLIB".
-       01  POL-TRAN1-REC         COPY POLTRAN1 IN "COPYLIB".
-       01  POL-TRAN2-REC         COPY POLTRAN2 IN "COPYLIB".
-       01  POL-NOTIFY-REC        COPY POLNTFY IN "COPYLIB".
+       01  MSG-DUPLICATE-RIDER           PIC X(60) VALUE
+           "RIDER TYPE ALREADY EXISTS ON THIS POLICY".
+
+       01  MSG-RIDER-LIMIT-EXCEEDED      PIC X(60) VALUE
+           "RIDER AMOUNT EXCEEDS PLAN MAXIMUM DAILY BENEFIT".
+
+       01  MSG-CHILD-AGE-INVALID         PIC X(60) VALUE
+           "CHILD EXCEEDS MAXIMUM DEPENDENT AGE FOR THIS PLAN".
+
+       01  MSG-INVALID-ROUTING           PIC X(60) VALUE
+           "INVALID BANK ROUTING NUMBER - FAILED ABA CHECK".
 
       * FILE STATUS CODES
        01  FILE-STATUS-CODES.
@@ -182,13 +349,25 @@
            05  INSURED-FILE-STATUS       PIC XX VALUE "00".
            05  BENEFIT-FILE-STATUS       PIC XX VALUE "00".
            05  AGENT-FILE-STATUS         PIC XX VALUE "00".
-           05  TRAN-FILE-STATUS          PIC XX VALUE "00".
+           05  TRAN1-FILE-STATUS         PIC XX VALUE "00".
+           05  TRAN2-FILE-STATUS         PIC XX VALUE "00".
+           05  NOTIFY-FILE-STATUS        PIC XX VALUE "00".
+           05  CHKPT-FILE-STATUS         PIC XX VALUE "00".
 
        PROCEDURE DIVISION.
 
        000-MAIN-CONTROL.
            PERFORM 100-INITIALIZE
-           PERFORM 200-PROCESS-INQUIRY UNTIL NO-MORE-REQUESTS
+           PERFORM 105-OPEN-FILES
+           IF BATCH-MODE
+               IF RESTART-REQUESTED
+                   PERFORM 160-RESTART-SKIP-FORWARD
+               END-IF
+               PERFORM 250-PROCESS-BATCH-TRANSACTIONS
+                   UNTIL NO-MORE-REQUESTS
+           ELSE
+               PERFORM 200-PROCESS-INQUIRY UNTIL NO-MORE-REQUESTS
+           END-IF
            PERFORM 900-CLEANUP
            STOP RUN.
 
@@ -198,12 +377,95 @@
            INITIALIZE INQUIRY-SCREEN-BUF
                       ERROR-SWITCHES
                       WK-FOUND-SWITCH
-           MOVE "POLICY INQUIRY SYSTEM - READY" TO IS-MESSAGE-LINE.
+           MOVE "POLICY INQUIRY SYSTEM - READY" TO IS-MESSAGE-LINE
+           SET INTERACTIVE-MODE TO TRUE
+           SET RESTART-NOT-REQUESTED TO TRUE
+           MOVE "ONLINE  " TO WK-USER-ID
+           MOVE SPACES TO UNIX-COMMAND-LINE WK-PARM-1 WK-PARM-2
+                          WK-PARM-3 WK-PARM-4
+           ACCEPT UNIX-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING UNIX-COMMAND-LINE DELIMITED BY ALL SPACE
+               INTO WK-PARM-1 WK-PARM-2 WK-PARM-3 WK-PARM-4
+           END-UNSTRING
+           IF WK-PARM-1 = "BATCH"
+               SET BATCH-MODE TO TRUE
+               MOVE "BATCH   " TO WK-USER-ID
+               PERFORM 107-PARSE-BATCH-PARMS
+           END-IF.
+
+       105-OPEN-FILES.
+           OPEN I-O   POL-MASTER-FILE
+                      POL-INSURED-FILE
+                      POL-BENEFIT-FILE
+                      AGENT-MASTER-FILE
+           OPEN OUTPUT POL-TRAN2-FILE
+                       POL-NOTIFY-FILE
+           IF BATCH-MODE
+               OPEN I-O POL-TRAN1-FILE
+                        POL-CHKPT-FILE
+           END-IF.
+
+       107-PARSE-BATCH-PARMS.
+      * TOKENS 2-4 ARE RUNID=xxxxxxxx, THE LITERAL RESTART, AND AN
+      * OPTIONAL CKPT=nnnnnnn CHECKPOINT OVERRIDE, IN ANY ORDER - EACH
+      * TOKEN IS SCANNED FOR ALL THREE PREFIXES SO THE OPERATOR CAN ADD
+      * RESTART AS A NEW TOKEN RATHER THAN HAVING TO OVERWRITE ONE.
+           MOVE WK-PARM-2 TO WK-PARM-SCAN
+           PERFORM 108-SCAN-PARM-TOKEN
+           MOVE WK-PARM-3 TO WK-PARM-SCAN
+           PERFORM 108-SCAN-PARM-TOKEN
+           MOVE WK-PARM-4 TO WK-PARM-SCAN
+           PERFORM 108-SCAN-PARM-TOKEN.
+
+       108-SCAN-PARM-TOKEN.
+      * Check one PARM token in WK-PARM-SCAN against each recognized
+      * prefix - called once per token from 107-PARSE-BATCH-PARMS so
+      * token order on the PARM string is never load-bearing.
+           IF WK-PARM-SCAN(1:6) = "RUNID="
+               MOVE WK-PARM-SCAN(7:8) TO WK-RUN-ID
+           END-IF
+           IF WK-PARM-SCAN(1:7) = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF
+           IF WK-PARM-SCAN(1:5) = "CKPT="
+               COMPUTE WK-CHECKPOINT-INTERVAL =
+                   FUNCTION NUMVAL(WK-PARM-SCAN(6:7))
+           END-IF.
+
+       160-RESTART-SKIP-FORWARD.
+           MOVE WK-RUN-ID TO CK-RUN-ID
+           READ POL-CHKPT-FILE
+               INVALID KEY
+                   SET CHECKPOINT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET CHECKPOINT-FOUND TO TRUE
+                   MOVE CK-RECORDS-APPLIED TO WK-RECORDS-APPLIED
+           END-READ
+           IF CHECKPOINT-FOUND
+               MOVE CK-LAST-KEY TO TR1-KEY
+               START POL-TRAN1-FILE KEY IS GREATER THAN TR1-KEY
+                   INVALID KEY
+                       SET NO-MORE-REQUESTS TO TRUE
+               END-START
+               DISPLAY "RESTART: RESUMING RUN " WK-RUN-ID
+                   " AFTER POLICY " CK-LAST-POLNUM
+           ELSE
+               DISPLAY "RESTART: NO CHECKPOINT FOUND FOR RUN "
+                   WK-RUN-ID " - STARTING FROM BEGINNING"
+           END-IF.
 
        200-PROCESS-INQUIRY.
       * Main processing routine - display menu and process selection
            PERFORM 210-DISPLAY-MAIN-MENU
            PERFORM 220-GET-USER-SELECTION
+           IF NOT NO-MORE-REQUESTS
+               PERFORM 205-DISPATCH-FUNCTION
+           END-IF.
+
+       205-DISPATCH-FUNCTION.
+      * Drive the processing paragraph for the current function code -
+      * shared by the interactive menu loop and the batch transaction
+      * loop so both run exactly the same business logic.
            EVALUATE WK-FUNCTION-CODE
                WHEN "01"
                    PERFORM 300-SEARCH-BY-AGENT
@@ -229,6 +491,9 @@
                    PERFORM 890-PREMIUM-CHANGE
                WHEN OTHER
                    MOVE "INVALID FUNCTION SELECTED" TO IS-MESSAGE-LINE
+                   IF INTERACTIVE-MODE
+                       DISPLAY IS-MESSAGE-LINE
+                   END-IF
            END-EVALUATE.
 
        210-DISPLAY-MAIN-MENU.
@@ -260,116 +525,297 @@
                SET NO-MORE-REQUESTS TO TRUE
            END-IF.
 
+       250-PROCESS-BATCH-TRANSACTIONS.
+      * Batch equivalent of 200-PROCESS-INQUIRY - read one transaction
+      * off POL-TRAN1 and drive the same processing paragraphs that
+      * the interactive menu drives.
+           PERFORM 260-READ-NEXT-TRANSACTION
+           IF NOT NO-MORE-REQUESTS
+               PERFORM 270-LOAD-TRANSACTION-FIELDS
+               PERFORM 205-DISPATCH-FUNCTION
+               PERFORM 280-CHECKPOINT-IF-DUE
+           END-IF.
+
+       260-READ-NEXT-TRANSACTION.
+           READ POL-TRAN1-FILE NEXT RECORD
+               AT END
+                   SET NO-MORE-REQUESTS TO TRUE
+           END-READ.
+
+       270-LOAD-TRANSACTION-FIELDS.
+      * Move the inbound transaction into the same working-storage
+      * fields the interactive ACCEPT statements populate.
+           MOVE TR1-FUNCTION-CODE   TO WK-FUNCTION-CODE
+           MOVE TR1-POLNUM          TO WK-POLICY-NUMBER
+           MOVE TR1-RIDER-CODE      TO WK-RIDER-CODE
+           MOVE TR1-RIDER-AMOUNT    TO WK-RIDER-AMOUNT
+           MOVE TR1-RIDER-EFF-DATE  TO WK-RIDER-EFFECTIVE-DATE
+           MOVE TR1-CHILD-NAME      TO WK-SEARCH-NAME
+           MOVE TR1-NEW-ADDR1       TO WK-NEW-ADDR1
+           MOVE TR1-NEW-ADDR2       TO WK-NEW-ADDR2
+           MOVE TR1-NEW-CITY        TO WK-NEW-CITY
+           MOVE TR1-NEW-STATE       TO WK-NEW-STATE
+           MOVE TR1-NEW-ZIP         TO WK-NEW-ZIP
+           MOVE TR1-BANK-NAME       TO WK-BANK-NAME
+           MOVE TR1-BANK-ROUTING    TO WK-BANK-ROUTING
+           MOVE TR1-ACCOUNT-NUMBER  TO WK-ACCOUNT-NUMBER
+           MOVE TR1-ACCOUNT-TYPE    TO WK-ACCOUNT-TYPE
+           MOVE TR1-NEW-PREMIUM     TO WK-NEW-PREMIUM.
+
+       280-CHECKPOINT-IF-DUE.
+           ADD 1 TO WK-RECORDS-SINCE-CHECKPOINT
+           ADD 1 TO WK-RECORDS-APPLIED
+           IF WK-RECORDS-SINCE-CHECKPOINT >= WK-CHECKPOINT-INTERVAL
+               PERFORM 285-WRITE-CHECKPOINT
+               MOVE 0 TO WK-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       285-WRITE-CHECKPOINT.
+           MOVE WK-RUN-ID           TO CK-RUN-ID
+           MOVE TR1-KEY             TO CK-LAST-KEY
+           MOVE WK-RECORDS-APPLIED  TO CK-RECORDS-APPLIED
+           MOVE WK-CURRENT-DATE     TO CK-CHECKPOINT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO CK-CHECKPOINT-TIME
+           WRITE POL-CHKPT-REC
+               INVALID KEY
+                   PERFORM 286-REWRITE-CHECKPOINT
+           END-WRITE.
+
+       286-REWRITE-CHECKPOINT.
+           REWRITE POL-CHKPT-REC.
+
        300-SEARCH-BY-AGENT.
       * Search for policies by agent last name
-           DISPLAY "ENTER AGENT LAST NAME: "
-           ACCEPT WK-SEARCH-NAME
-           
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER AGENT LAST NAME: "
+               ACCEPT WK-SEARCH-NAME
+           END-IF
+
            PERFORM 310-FIND-AGENT-POLICIES
-           
+
            IF RECORD-FOUND
                PERFORM 320-DISPLAY-AGENT-POLICIES
            ELSE
                MOVE MSG-AGENT-NOT-FOUND TO IS-MESSAGE-LINE
-               DISPLAY IS-MESSAGE-LINE
+               IF INTERACTIVE-MODE
+                   DISPLAY IS-MESSAGE-LINE
+               END-IF
            END-IF.
 
        310-FIND-AGENT-POLICIES.
-      * Find all policies for specified agent
+      * Find the agent by last name, then the policy cross-referenced
+      * to that agent on POL-MASTER via the PM-AGENT-ID alternate key.
            SET NO-RECORD-FOUND TO TRUE
-           
-      * This would normally read through AGENT-MASTER file
-      * and cross-reference with POL-MASTER file
-      * Simplified logic for demonstration:
-           
+
            MOVE WK-SEARCH-NAME TO A-LAST-NAME
-      * READ AGENT-MASTER FILE WITH KEY = A-LAST-NAME
-      * IF FOUND, GET A-AGENT-ID AND SEARCH POL-MASTER
-           
-           IF MASTER-FILE-STATUS = "00"
+           READ AGENT-MASTER-FILE KEY IS A-LAST-NAME
+               INVALID KEY
+                   MOVE "23" TO AGENT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO AGENT-FILE-STATUS
+           END-READ
+
+           IF AGENT-FILE-STATUS = "00"
+               MOVE A-AGENT-ID TO PM-AGENT-ID
+               READ POL-MASTER-FILE KEY IS PM-AGENT-ID
+                   INVALID KEY
+                       MOVE "23" TO MASTER-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO MASTER-FILE-STATUS
+               END-READ
+           END-IF
+
+           IF AGENT-FILE-STATUS = "00" AND MASTER-FILE-STATUS = "00"
                SET RECORD-FOUND TO TRUE
                MOVE "AGENT POLICIES FOUND" TO IS-MESSAGE-LINE
+               MOVE PM-POLNUM TO PI-POLNUM
+               READ POL-INSURED-FILE
+                   INVALID KEY
+                       MOVE SPACES TO PI-LAST-NAME
+               END-READ
            END-IF.
 
        320-DISPLAY-AGENT-POLICIES.
       * Display policies found for the agent
-           DISPLAY " "
-           DISPLAY "POLICIES FOR AGENT: " WK-SEARCH-NAME
-           DISPLAY "======================================"
-           DISPLAY "POLICY NUMBER  INSURED NAME        PREMIUM"
-           DISPLAY "============  =================  ========="
-      * Loop through found policies and display
-           DISPLAY PM-POLNUM " " PI-LAST-NAME " " PM-COMM-PREM
-           DISPLAY " ".
+           IF INTERACTIVE-MODE
+               DISPLAY " "
+               DISPLAY "POLICIES FOR AGENT: " WK-SEARCH-NAME
+               DISPLAY "======================================"
+               DISPLAY "POLICY NUMBER  INSURED NAME        PREMIUM"
+               DISPLAY "============  =================  ========="
+               DISPLAY PM-POLNUM " " PI-LAST-NAME " " PM-COMM-PREM
+               DISPLAY " "
+           END-IF.
 
        400-SEARCH-BY-INSURED.
       * Search for policies by insured name
-           DISPLAY "ENTER INSURED LAST NAME: "
-           ACCEPT WK-SEARCH-NAME
-           
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER INSURED LAST NAME: "
+               ACCEPT WK-SEARCH-NAME
+           END-IF
+
            PERFORM 410-FIND-INSURED-POLICIES
-           
+
            IF RECORD-FOUND
                PERFORM 420-DISPLAY-INSURED-POLICIES
            ELSE
                MOVE MSG-INSURED-NOT-FOUND TO IS-MESSAGE-LINE
-               DISPLAY IS-MESSAGE-LINE
+               IF INTERACTIVE-MODE
+                   DISPLAY IS-MESSAGE-LINE
+               END-IF
            END-IF.
 
        410-FIND-INSURED-POLICIES.
-      * Find policies for specified insured
+      * Find the insured by last name, then the related policy and
+      * writing agent.
            SET NO-RECORD-FOUND TO TRUE
-           
+
            MOVE WK-SEARCH-NAME TO PI-LAST-NAME
-      * READ POL-INSURED FILE WITH KEY = PI-LAST-NAME
-           
+           READ POL-INSURED-FILE KEY IS PI-LAST-NAME
+               INVALID KEY
+                   MOVE "23" TO INSURED-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO INSURED-FILE-STATUS
+           END-READ
+
            IF INSURED-FILE-STATUS = "00"
                SET RECORD-FOUND TO TRUE
                MOVE "INSURED POLICIES FOUND" TO IS-MESSAGE-LINE
+               MOVE PI-POLNUM TO PM-POLNUM
+               READ POL-MASTER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO PM-AGENT-ID
+               END-READ
+               MOVE PM-AGENT-ID TO A-AGENT-ID
+               READ AGENT-MASTER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO A-LAST-NAME
+               END-READ
            END-IF.
 
        420-DISPLAY-INSURED-POLICIES.
       * Display policies found for the insured
-           DISPLAY " "
-           DISPLAY "POLICIES FOR INSURED: " WK-SEARCH-NAME
-           DISPLAY "======================================"
-           DISPLAY "POLICY NUMBER  AGENT NAME          PREMIUM"
-           DISPLAY "============  =================  ========="
-      * Display found policy information
-           DISPLAY PM-POLNUM " " A-LAST-NAME " " PM-COMM-PREM
-           DISPLAY " ".
+           IF INTERACTIVE-MODE
+               DISPLAY " "
+               DISPLAY "POLICIES FOR INSURED: " WK-SEARCH-NAME
+               DISPLAY "======================================"
+               DISPLAY "POLICY NUMBER  AGENT NAME          PREMIUM"
+               DISPLAY "============  =================  ========="
+               DISPLAY PM-POLNUM " " A-LAST-NAME " " PM-COMM-PREM
+               DISPLAY " "
+           END-IF.
 
        500-ADD-BENEFIT-RIDER.
       * Add a benefit rider to a policy
            PERFORM 510-GET-POLICY-FOR-RIDER
-           
+
            IF RECORD-FOUND
                PERFORM 520-GET-RIDER-DETAILS
-               PERFORM 530-ADD-RIDER-TO-POLICY
-               PERFORM 590-LOG-TRANSACTION
+               PERFORM 525-VALIDATE-RIDER-ADD
+               IF RIDER-ADD-VALID
+                   PERFORM 530-ADD-RIDER-TO-POLICY
+                   IF BENEFIT-FILE-STATUS = "00"
+                       PERFORM 590-LOG-TRANSACTION
+                       PERFORM 535-SEND-RIDER-NOTIFY
+                   END-IF
+               END-IF
            END-IF.
 
        510-GET-POLICY-FOR-RIDER.
       * Get policy number for rider addition
-           DISPLAY "ENTER POLICY NUMBER: "
-           ACCEPT WK-POLICY-NUMBER
-           
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER POLICY NUMBER: "
+               ACCEPT WK-POLICY-NUMBER
+           END-IF
+
            PERFORM 950-VALIDATE-POLICY-NUMBER
-           
+
            IF RECORD-FOUND
                PERFORM 960-READ-POLICY-MASTER
            END-IF.
 
        520-GET-RIDER-DETAILS.
       * Get details for the new rider
-           DISPLAY "ENTER RIDER CODE (4 CHARS): "
-           ACCEPT WK-RIDER-CODE
-           
-           DISPLAY "ENTER RIDER AMOUNT: "
-           ACCEPT WK-RIDER-AMOUNT
-           
-           DISPLAY "ENTER EFFECTIVE DATE (YYYYMMDD): "
-           ACCEPT WK-RIDER-EFFECTIVE-DATE.
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER RIDER CODE (4 CHARS): "
+               ACCEPT WK-RIDER-CODE
+
+               DISPLAY "ENTER RIDER AMOUNT: "
+               ACCEPT WK-RIDER-AMOUNT
+
+               DISPLAY "ENTER EFFECTIVE DATE (YYYYMMDD): "
+               ACCEPT WK-RIDER-EFFECTIVE-DATE
+           END-IF.
+
+       525-VALIDATE-RIDER-ADD.
+      * Reject a rider add that duplicates an existing rider on this
+      * policy, or whose amount exceeds the plan maximum daily
+      * benefit for that rider code.
+           SET RIDER-ADD-VALID TO TRUE
+
+           PERFORM 526-CHECK-DUPLICATE-RIDER
+           IF DUPLICATE-RIDER-FOUND
+               SET RIDER-ADD-INVALID TO TRUE
+               MOVE MSG-DUPLICATE-RIDER TO IS-MESSAGE-LINE
+           ELSE
+               PERFORM 527-CHECK-RIDER-LIMIT
+               IF RIDER-AMOUNT-OVER-LIMIT
+                   SET RIDER-ADD-INVALID TO TRUE
+                   MOVE MSG-RIDER-LIMIT-EXCEEDED TO IS-MESSAGE-LINE
+               END-IF
+           END-IF
+
+           IF RIDER-ADD-INVALID AND INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       526-CHECK-DUPLICATE-RIDER.
+      * Scan the existing POL-BENEFIT riders for this policy looking
+      * for one already carrying the rider code being added.
+           SET DUPLICATE-RIDER-NOT-FOUND TO TRUE
+           MOVE WK-POLICY-NUMBER TO PB-POLNUM
+           MOVE LOW-VALUES TO PB-RECORD-TYPE
+           START POL-BENEFIT-FILE KEY IS NOT LESS THAN PB-KEY
+               INVALID KEY
+                   MOVE "23" TO BENEFIT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO BENEFIT-FILE-STATUS
+           END-START
+
+           PERFORM UNTIL BENEFIT-FILE-STATUS NOT = "00"
+               READ POL-BENEFIT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO BENEFIT-FILE-STATUS
+               END-READ
+               IF BENEFIT-FILE-STATUS = "00"
+                   IF PB-POLNUM NOT = WK-POLICY-NUMBER
+                       MOVE "10" TO BENEFIT-FILE-STATUS
+                   ELSE
+                       IF PB-RECORD-TYPE = WK-RIDER-CODE
+                           SET DUPLICATE-RIDER-FOUND TO TRUE
+                           MOVE "10" TO BENEFIT-FILE-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       527-CHECK-RIDER-LIMIT.
+      * Look up the plan's published maximum daily benefit for this
+      * rider code and reject the amount if it is over that limit.
+           SET RIDER-AMOUNT-OK TO TRUE
+           MOVE 0 TO WK-MAX-DAILY-BENEFIT
+           SET PLT-IDX TO 1
+           SEARCH PLAN-RIDER-LIMIT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN PLT-RIDER-CODE (PLT-IDX) = WK-RIDER-CODE
+                   MOVE PLT-MAX-DAILY-BENEFIT (PLT-IDX)
+                       TO WK-MAX-DAILY-BENEFIT
+           END-SEARCH
+           IF WK-MAX-DAILY-BENEFIT > 0
+               AND WK-RIDER-AMOUNT > WK-MAX-DAILY-BENEFIT
+               SET RIDER-AMOUNT-OVER-LIMIT TO TRUE
+           END-IF.
 
        530-ADD-RIDER-TO-POLICY.
       * Add the rider to the benefit file
@@ -377,42 +823,133 @@
            MOVE WK-RIDER-CODE TO PB-RECORD-TYPE
            MOVE WK-RIDER-AMOUNT TO PB-DAILY-BENEFIT
            MOVE WK-RIDER-EFFECTIVE-DATE TO PB-ISSUE-DATE
-           
-      * WRITE POL-BENEFIT-REC
-           
-           MOVE MSG-RIDER-ADDED TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+           MOVE SPACES TO PB-CHILD-NAME
+
+           WRITE POL-BENEFIT-REC
+               INVALID KEY
+                   MOVE "22" TO BENEFIT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO BENEFIT-FILE-STATUS
+           END-WRITE
+
+           IF BENEFIT-FILE-STATUS = "00"
+               MOVE MSG-RIDER-ADDED TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO ADD RIDER - POLICY BENEFIT FILE ERROR"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       535-SEND-RIDER-NOTIFY.
+      * Build and write the customer confirmation letter for a
+      * benefit rider add.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE WK-FUNCTION-CODE TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "BENEFIT RIDER ADDED" TO PN-CHANGE-DESCRIPTION
+           MOVE SPACES TO PN-OLD-VALUE
+           MOVE WK-RIDER-CODE TO PN-NEW-VALUE
+           MOVE WK-RIDER-EFFECTIVE-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
 
        590-LOG-TRANSACTION.
-      * Log the transaction
+      * Log the rider add/delete/update transaction
            MOVE WK-POLICY-NUMBER TO TRAN-POLICY-NUM
            MOVE WK-CURRENT-DATE TO TRAN-DATE
-           MOVE "03" TO TRAN-FUNCTION
-           MOVE "BENEFIT RIDER ADDED" TO TRAN-DESCRIPTION
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           MOVE WK-USER-ID TO TRAN-USER-ID
+           MOVE WK-FUNCTION-CODE TO TRAN-FUNCTION
+           MOVE SPACES TO TRAN-OLD-VALUE
+           EVALUATE WK-FUNCTION-CODE
+               WHEN "03"
+                   MOVE "BENEFIT RIDER ADDED" TO TRAN-DESCRIPTION
+               WHEN "04"
+                   MOVE "CHILD RIDER ADDED" TO TRAN-DESCRIPTION
+               WHEN "09"
+                   MOVE "RIDER DELETED" TO TRAN-DESCRIPTION
+               WHEN "10"
+                   MOVE "RIDER UPDATED" TO TRAN-DESCRIPTION
+               WHEN OTHER
+                   MOVE "RIDER TRANSACTION" TO TRAN-DESCRIPTION
+           END-EVALUATE
            MOVE WK-RIDER-CODE TO TRAN-NEW-VALUE
-           
-      * WRITE TRAN-RECORD.
+
+           PERFORM 598-WRITE-TRAN2-RECORD.
+
+       598-WRITE-TRAN2-RECORD.
+      * Map the working-storage transaction record onto POL-TRAN2 and
+      * write the log record.
+           MOVE TRAN-POLICY-NUM  TO TR2-POLICY-NUM
+           MOVE TRAN-DATE        TO TR2-DATE
+           MOVE TRAN-TIME        TO TR2-TIME
+           MOVE TRAN-USER-ID     TO TR2-USER-ID
+           MOVE TRAN-FUNCTION    TO TR2-FUNCTION
+           MOVE TRAN-OLD-VALUE   TO TR2-OLD-VALUE
+           MOVE TRAN-NEW-VALUE   TO TR2-NEW-VALUE
+           MOVE TRAN-DESCRIPTION TO TR2-DESCRIPTION
+           WRITE POL-TRAN2-REC.
+
+       599-WRITE-NOTIFY-RECORD.
+      * Write the customer notification letter record built by the
+      * calling paragraph.
+           WRITE POL-NOTIFY-REC.
 
        600-ADD-CHILD-RIDER.
       * Add a child rider to a policy
            PERFORM 510-GET-POLICY-FOR-RIDER
-           
+
            IF RECORD-FOUND
                PERFORM 610-GET-CHILD-RIDER-DETAILS
-               PERFORM 620-ADD-CHILD-RIDER-TO-POLICY
-               PERFORM 590-LOG-TRANSACTION
+               IF CHILD-AGE-VALID
+                   PERFORM 525-VALIDATE-RIDER-ADD
+                   IF RIDER-ADD-VALID
+                       PERFORM 620-ADD-CHILD-RIDER-TO-POLICY
+                       IF BENEFIT-FILE-STATUS = "00"
+                           PERFORM 590-LOG-TRANSACTION
+                           PERFORM 625-SEND-CHILD-RIDER-NOTIFY
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
        610-GET-CHILD-RIDER-DETAILS.
       * Get child rider specific details
-           DISPLAY "ENTER CHILD NAME: "
-           ACCEPT WK-SEARCH-NAME
-           
-           DISPLAY "ENTER CHILD BIRTH DATE (YYYYMMDD): "
-           ACCEPT WK-RIDER-EFFECTIVE-DATE
-           
-           DISPLAY "ENTER RIDER AMOUNT: "
-           ACCEPT WK-RIDER-AMOUNT.
+           MOVE "CH" TO WK-RIDER-CODE
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER CHILD NAME: "
+               ACCEPT WK-SEARCH-NAME
+
+               DISPLAY "ENTER CHILD BIRTH DATE (YYYYMMDD): "
+               ACCEPT WK-RIDER-EFFECTIVE-DATE
+
+               DISPLAY "ENTER RIDER AMOUNT: "
+               ACCEPT WK-RIDER-AMOUNT
+           END-IF
+
+           PERFORM 615-VALIDATE-CHILD-AGE.
+
+       615-VALIDATE-CHILD-AGE.
+      * Reject the child rider when the child's age, computed from
+      * the birth date just entered, is over the plan's maximum
+      * dependent age - the same way MSG-INVALID-PREMIUM blocks a
+      * bad premium entry elsewhere in this program.
+           SET CHILD-AGE-VALID TO TRUE
+           MOVE WK-RIDER-EFFECTIVE-DATE TO WK-EFFECTIVE-DATE
+           COMPUTE WK-CHILD-AGE = WK-CURR-YEAR - WK-EFF-YEAR
+           IF WK-CURR-MONTH < WK-EFF-MONTH
+               OR (WK-CURR-MONTH = WK-EFF-MONTH
+                   AND WK-CURR-DAY < WK-EFF-DAY)
+               SUBTRACT 1 FROM WK-CHILD-AGE
+           END-IF
+           IF WK-CHILD-AGE > WK-MAX-DEPENDENT-AGE
+               SET CHILD-AGE-INVALID TO TRUE
+               MOVE MSG-CHILD-AGE-INVALID TO IS-MESSAGE-LINE
+               IF INTERACTIVE-MODE
+                   DISPLAY IS-MESSAGE-LINE
+               END-IF
+           END-IF.
 
        620-ADD-CHILD-RIDER-TO-POLICY.
       * Add child rider to the policy
@@ -420,232 +957,583 @@
            MOVE "CH" TO PB-RECORD-TYPE
            MOVE WK-RIDER-AMOUNT TO PB-DAILY-BENEFIT
            MOVE WK-RIDER-EFFECTIVE-DATE TO PB-ISSUE-DATE
-           
-           MOVE MSG-RIDER-ADDED TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+           MOVE WK-SEARCH-NAME TO PB-CHILD-NAME
+
+           WRITE POL-BENEFIT-REC
+               INVALID KEY
+                   MOVE "22" TO BENEFIT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO BENEFIT-FILE-STATUS
+           END-WRITE
+
+           IF BENEFIT-FILE-STATUS = "00"
+               MOVE MSG-RIDER-ADDED TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO ADD CHILD RIDER - BENEFIT FILE ERROR"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       625-SEND-CHILD-RIDER-NOTIFY.
+      * Build and write the customer confirmation letter for a child
+      * rider add.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE WK-FUNCTION-CODE TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "CHILD RIDER ADDED" TO PN-CHANGE-DESCRIPTION
+           MOVE SPACES TO PN-OLD-VALUE
+           MOVE WK-SEARCH-NAME TO PN-NEW-VALUE
+           MOVE WK-RIDER-EFFECTIVE-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
 
        700-ADDRESS-CHANGE.
       * Process address change
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 720-GET-NEW-ADDRESS
                PERFORM 730-UPDATE-ADDRESS
-               PERFORM 790-LOG-ADDRESS-CHANGE
+               IF INSURED-FILE-STATUS = "00"
+                   PERFORM 790-LOG-ADDRESS-CHANGE
+                   PERFORM 735-SEND-ADDRESS-NOTIFY
+               END-IF
            END-IF.
 
        710-GET-POLICY-FOR-ADDRESS.
       * Get policy number for address change
-           DISPLAY "ENTER POLICY NUMBER: "
-           ACCEPT WK-POLICY-NUMBER
-           
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER POLICY NUMBER: "
+               ACCEPT WK-POLICY-NUMBER
+           END-IF
+
            PERFORM 950-VALIDATE-POLICY-NUMBER.
 
        720-GET-NEW-ADDRESS.
       * Get the new address information
-           DISPLAY "ENTER NEW ADDRESS LINE 1: "
-           ACCEPT WK-NEW-ADDR1
-           
-           DISPLAY "ENTER NEW ADDRESS LINE 2 (OPTIONAL): "
-           ACCEPT WK-NEW-ADDR2
-           
-           DISPLAY "ENTER CITY: "
-           ACCEPT WK-NEW-CITY
-           
-           DISPLAY "ENTER STATE (2 CHARS): "
-           ACCEPT WK-NEW-STATE
-           
-           DISPLAY "ENTER ZIP CODE: "
-           ACCEPT WK-NEW-ZIP.
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER NEW ADDRESS LINE 1: "
+               ACCEPT WK-NEW-ADDR1
+
+               DISPLAY "ENTER NEW ADDRESS LINE 2 (OPTIONAL): "
+               ACCEPT WK-NEW-ADDR2
+
+               DISPLAY "ENTER CITY: "
+               ACCEPT WK-NEW-CITY
+
+               DISPLAY "ENTER STATE (2 CHARS): "
+               ACCEPT WK-NEW-STATE
+
+               DISPLAY "ENTER ZIP CODE: "
+               ACCEPT WK-NEW-ZIP
+           END-IF.
 
        730-UPDATE-ADDRESS.
-      * Update the address in the insured record
-      * This would update the POL-INSURED file
-           MOVE WK-NEW-ADDR1 TO PI-LAST-NAME
-      * Update other address fields as needed
-           
-           MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+      * Update the address on the insured record
+           MOVE WK-POLICY-NUMBER TO PI-POLNUM
+           READ POL-INSURED-FILE
+               INVALID KEY
+                   MOVE "23" TO INSURED-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO INSURED-FILE-STATUS
+           END-READ
+
+           IF INSURED-FILE-STATUS = "00"
+               MOVE WK-NEW-ADDR1 TO PI-ADDR1
+               MOVE WK-NEW-ADDR2 TO PI-ADDR2
+               MOVE WK-NEW-CITY  TO PI-CITY
+               MOVE WK-NEW-STATE TO PI-STATE
+               MOVE WK-NEW-ZIP   TO PI-ZIP
+               REWRITE POL-INSURED-REC
+                   INVALID KEY
+                       MOVE "23" TO INSURED-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO INSURED-FILE-STATUS
+               END-REWRITE
+           END-IF
+
+           IF INSURED-FILE-STATUS = "00"
+               MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO UPDATE ADDRESS - POLICY NOT ON FILE"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       735-SEND-ADDRESS-NOTIFY.
+      * Build and write the customer confirmation letter for an
+      * address change.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE "05" TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "ADDRESS CHANGED" TO PN-CHANGE-DESCRIPTION
+           MOVE SPACES TO PN-OLD-VALUE
+           MOVE WK-NEW-ADDR1 TO PN-NEW-VALUE
+           MOVE WK-CURRENT-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
 
        790-LOG-ADDRESS-CHANGE.
       * Log the address change transaction
            MOVE WK-POLICY-NUMBER TO TRAN-POLICY-NUM
            MOVE WK-CURRENT-DATE TO TRAN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           MOVE WK-USER-ID TO TRAN-USER-ID
            MOVE "05" TO TRAN-FUNCTION
-           MOVE "ADDRESS CHANGE" TO TRAN-DESCRIPTION.
+           MOVE "ADDRESS CHANGE" TO TRAN-DESCRIPTION
+           MOVE SPACES TO TRAN-OLD-VALUE
+           MOVE WK-NEW-ADDR1 TO TRAN-NEW-VALUE
+
+           PERFORM 598-WRITE-TRAN2-RECORD.
 
        800-ADD-PREAUTH-CHECK.
       * Add pre-authorized checking information
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 810-GET-BANK-INFORMATION
-               PERFORM 820-UPDATE-BANK-INFO
-               PERFORM 890-LOG-PREAUTH-CHANGE
+               PERFORM 815-VALIDATE-BANK-ROUTING
+               IF ABA-ROUTING-VALID
+                   PERFORM 820-UPDATE-BANK-INFO
+                   IF MASTER-FILE-STATUS = "00"
+                       PERFORM 830-LOG-PREAUTH-CHANGE
+                       PERFORM 825-SEND-BANK-NOTIFY
+                   END-IF
+               END-IF
            END-IF.
 
        810-GET-BANK-INFORMATION.
       * Get banking information
-           DISPLAY "ENTER BANK NAME: "
-           ACCEPT WK-BANK-NAME
-           
-           DISPLAY "ENTER BANK ROUTING NUMBER: "
-           ACCEPT WK-BANK-ROUTING
-           
-           DISPLAY "ENTER ACCOUNT NUMBER: "
-           ACCEPT WK-ACCOUNT-NUMBER
-           
-           DISPLAY "ENTER ACCOUNT TYPE (C=CHECKING, S=SAVINGS): "
-           ACCEPT WK-ACCOUNT-TYPE.
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER BANK NAME: "
+               ACCEPT WK-BANK-NAME
+
+               DISPLAY "ENTER BANK ROUTING NUMBER: "
+               ACCEPT WK-BANK-ROUTING
+
+               DISPLAY "ENTER ACCOUNT NUMBER: "
+               ACCEPT WK-ACCOUNT-NUMBER
+
+               DISPLAY "ENTER ACCOUNT TYPE (C=CHECKING, S=SAVINGS): "
+               ACCEPT WK-ACCOUNT-TYPE
+           END-IF.
+
+       815-VALIDATE-BANK-ROUTING.
+      * Run the standard ABA mod-10 checksum against the routing
+      * number before the bank information is allowed to be saved.
+           SET ABA-ROUTING-VALID TO TRUE
+           IF WK-BANK-ROUTING IS NOT NUMERIC
+               SET ABA-ROUTING-INVALID TO TRUE
+           ELSE
+               COMPUTE WK-ABA-CHECKSUM =
+                   (3 * (WK-ABA-DIGIT(1) + WK-ABA-DIGIT(4)
+                                         + WK-ABA-DIGIT(7)))
+                 + (7 * (WK-ABA-DIGIT(2) + WK-ABA-DIGIT(5)
+                                         + WK-ABA-DIGIT(8)))
+                 + (1 * (WK-ABA-DIGIT(3) + WK-ABA-DIGIT(6)
+                                         + WK-ABA-DIGIT(9)))
+               IF FUNCTION MOD(WK-ABA-CHECKSUM 10) NOT = 0
+                   SET ABA-ROUTING-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF ABA-ROUTING-INVALID
+               MOVE MSG-INVALID-ROUTING TO IS-MESSAGE-LINE
+               IF INTERACTIVE-MODE
+                   DISPLAY IS-MESSAGE-LINE
+               END-IF
+           END-IF.
 
        820-UPDATE-BANK-INFO.
-      * Update banking information in policy record
-      * This would update appropriate fields in POL-MASTER
-           MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+      * Update banking information on the policy master record
+           MOVE WK-POLICY-NUMBER TO PM-POLNUM
+           READ POL-MASTER-FILE
+               INVALID KEY
+                   MOVE "23" TO MASTER-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO MASTER-FILE-STATUS
+           END-READ
+
+           IF MASTER-FILE-STATUS = "00"
+               MOVE WK-BANK-NAME      TO PM-BANK-NAME
+               MOVE WK-BANK-ROUTING   TO PM-BANK-ROUTING
+               MOVE WK-ACCOUNT-NUMBER TO PM-ACCOUNT-NUMBER
+               MOVE WK-ACCOUNT-TYPE   TO PM-ACCOUNT-TYPE
+               MOVE SPACES            TO PM-DRAFT-STATUS
+               REWRITE POL-MASTER-REC
+                   INVALID KEY
+                       MOVE "23" TO MASTER-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO MASTER-FILE-STATUS
+               END-REWRITE
+           END-IF
+
+           IF MASTER-FILE-STATUS = "00"
+               MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO UPDATE BANK INFO - POLICY NOT ON FILE"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       825-SEND-BANK-NOTIFY.
+      * Build and write the customer confirmation letter for a
+      * pre-authorized checking setup.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE "06" TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "PRE-AUTHORIZED CHECKING UPDATED" TO
+               PN-CHANGE-DESCRIPTION
+           MOVE SPACES TO PN-OLD-VALUE
+           MOVE WK-BANK-ROUTING TO PN-NEW-VALUE
+           MOVE WK-CURRENT-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
+
+       830-LOG-PREAUTH-CHANGE.
+      * Log the pre-authorized checking setup transaction
+           MOVE WK-POLICY-NUMBER TO TRAN-POLICY-NUM
+           MOVE WK-CURRENT-DATE TO TRAN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           MOVE WK-USER-ID TO TRAN-USER-ID
+           MOVE "06" TO TRAN-FUNCTION
+           MOVE "PRE-AUTHORIZED CHECKING SETUP" TO TRAN-DESCRIPTION
+           MOVE SPACES TO TRAN-OLD-VALUE
+           MOVE WK-BANK-ROUTING TO TRAN-NEW-VALUE
+
+           PERFORM 598-WRITE-TRAN2-RECORD.
 
        850-PREMIUM-INCREASE.
       * Process premium increase
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 855-GET-NEW-PREMIUM
                PERFORM 865-UPDATE-PREMIUM
-               PERFORM 895-LOG-PREMIUM-CHANGE
+               IF MASTER-FILE-STATUS = "00"
+                   PERFORM 895-LOG-PREMIUM-CHANGE
+               END-IF
            END-IF.
 
        855-GET-NEW-PREMIUM.
       * Get new premium amount
            MOVE PM-COMM-PREM TO WK-CURRENT-PREMIUM
-           DISPLAY "CURRENT PREMIUM: " WK-CURRENT-PREMIUM
-           
-           DISPLAY "ENTER NEW PREMIUM AMOUNT: "
-           ACCEPT WK-NEW-PREMIUM
-           
-           COMPUTE WK-PREMIUM-DIFFERENCE = 
+           IF INTERACTIVE-MODE
+               DISPLAY "CURRENT PREMIUM: " WK-CURRENT-PREMIUM
+               DISPLAY "ENTER NEW PREMIUM AMOUNT: "
+               ACCEPT WK-NEW-PREMIUM
+           END-IF
+
+           COMPUTE WK-PREMIUM-DIFFERENCE =
                WK-NEW-PREMIUM - WK-CURRENT-PREMIUM.
 
        860-PREMIUM-DECREASE.
       * Process premium decrease
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 855-GET-NEW-PREMIUM
                PERFORM 865-UPDATE-PREMIUM
-               PERFORM 895-LOG-PREMIUM-CHANGE
+               IF MASTER-FILE-STATUS = "00"
+                   PERFORM 895-LOG-PREMIUM-CHANGE
+               END-IF
            END-IF.
 
        865-UPDATE-PREMIUM.
-      * Update the premium amount
-           MOVE WK-NEW-PREMIUM TO PM-COMM-PREM
-      * UPDATE POL-MASTER RECORD
-           
-           MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+      * Update the premium amount on the policy master record, post
+      * the agent's commission adjustment, and notify the customer.
+           MOVE WK-POLICY-NUMBER TO PM-POLNUM
+           READ POL-MASTER-FILE
+               INVALID KEY
+                   MOVE "23" TO MASTER-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO MASTER-FILE-STATUS
+           END-READ
+
+           IF MASTER-FILE-STATUS = "00"
+               MOVE WK-NEW-PREMIUM TO PM-COMM-PREM
+               REWRITE POL-MASTER-REC
+                   INVALID KEY
+                       MOVE "23" TO MASTER-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO MASTER-FILE-STATUS
+               END-REWRITE
+           END-IF
+
+           IF MASTER-FILE-STATUS = "00"
+               MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
+               PERFORM 868-POST-COMMISSION-ADJUSTMENT
+               PERFORM 867-SEND-PREMIUM-NOTIFY
+           ELSE
+               MOVE "UNABLE TO UPDATE PREMIUM - POLICY NOT ON FILE"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       867-SEND-PREMIUM-NOTIFY.
+      * Build and write the customer confirmation letter for a
+      * premium change.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE "11" TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "PREMIUM CHANGED" TO PN-CHANGE-DESCRIPTION
+           MOVE WK-CURRENT-PREMIUM TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO PN-OLD-VALUE
+           MOVE WK-NEW-PREMIUM TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO PN-NEW-VALUE
+           MOVE WK-CURRENT-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
+
+       868-POST-COMMISSION-ADJUSTMENT.
+      * Adjust the writing agent's year-to-date commission by the
+      * commission rate times the premium difference just applied.
+           MOVE PM-AGENT-ID TO A-AGENT-ID
+           READ AGENT-MASTER-FILE
+               INVALID KEY
+                   MOVE "23" TO AGENT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO AGENT-FILE-STATUS
+           END-READ
+
+           IF AGENT-FILE-STATUS = "00"
+               COMPUTE WK-COMMISSION-ADJUSTMENT ROUNDED =
+                   A-COMMISSION-RATE * WK-PREMIUM-DIFFERENCE
+               ADD WK-COMMISSION-ADJUSTMENT TO A-YTD-COMMISSION
+               REWRITE AGENT-MASTER-REC
+                   INVALID KEY
+                       MOVE "23" TO AGENT-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO AGENT-FILE-STATUS
+               END-REWRITE
+           END-IF.
 
        870-DELETE-RIDER.
       * Delete a rider from policy
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 875-SELECT-RIDER-TO-DELETE
                PERFORM 876-DELETE-SELECTED-RIDER
-               PERFORM 590-LOG-TRANSACTION
+               IF BENEFIT-FILE-STATUS = "00"
+                   PERFORM 590-LOG-TRANSACTION
+                   PERFORM 877-SEND-RIDER-DELETE-NOTIFY
+               END-IF
            END-IF.
 
        875-SELECT-RIDER-TO-DELETE.
       * Select which rider to delete
-           DISPLAY "ENTER RIDER CODE TO DELETE: "
-           ACCEPT WK-RIDER-CODE.
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER RIDER CODE TO DELETE: "
+               ACCEPT WK-RIDER-CODE
+           END-IF.
 
        876-DELETE-SELECTED-RIDER.
       * Delete the selected rider
            MOVE WK-POLICY-NUMBER TO PB-POLNUM
            MOVE WK-RIDER-CODE TO PB-RECORD-TYPE
-      * DELETE POL-BENEFIT-REC
-           
-           MOVE MSG-RIDER-DELETED TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+           READ POL-BENEFIT-FILE
+               INVALID KEY
+                   MOVE "23" TO BENEFIT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO BENEFIT-FILE-STATUS
+           END-READ
+
+           IF BENEFIT-FILE-STATUS = "00"
+               DELETE POL-BENEFIT-FILE
+                   INVALID KEY
+                       MOVE "23" TO BENEFIT-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO BENEFIT-FILE-STATUS
+               END-DELETE
+           END-IF
+
+           IF BENEFIT-FILE-STATUS = "00"
+               MOVE MSG-RIDER-DELETED TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO DELETE RIDER - RIDER NOT ON FILE"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       877-SEND-RIDER-DELETE-NOTIFY.
+      * Build and write the customer confirmation letter for a
+      * rider delete.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE "09" TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "RIDER DELETED" TO PN-CHANGE-DESCRIPTION
+           MOVE WK-RIDER-CODE TO PN-OLD-VALUE
+           MOVE SPACES TO PN-NEW-VALUE
+           MOVE WK-CURRENT-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
 
        880-UPDATE-RIDER.
       * Update an existing rider
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 875-SELECT-RIDER-TO-DELETE
                PERFORM 885-GET-UPDATED-RIDER-INFO
                PERFORM 886-UPDATE-SELECTED-RIDER
-               PERFORM 590-LOG-TRANSACTION
+               IF BENEFIT-FILE-STATUS = "00"
+                   PERFORM 590-LOG-TRANSACTION
+                   PERFORM 887-SEND-RIDER-UPDATE-NOTIFY
+               END-IF
            END-IF.
 
        885-GET-UPDATED-RIDER-INFO.
       * Get updated rider information
-           DISPLAY "ENTER NEW RIDER AMOUNT: "
-           ACCEPT WK-RIDER-AMOUNT.
+           IF INTERACTIVE-MODE
+               DISPLAY "ENTER NEW RIDER AMOUNT: "
+               ACCEPT WK-RIDER-AMOUNT
+           END-IF.
 
        886-UPDATE-SELECTED-RIDER.
       * Update the selected rider
-           MOVE WK-RIDER-AMOUNT TO PB-DAILY-BENEFIT
-      * UPDATE POL-BENEFIT-REC
-           
-           MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
-           DISPLAY IS-MESSAGE-LINE.
+           MOVE WK-POLICY-NUMBER TO PB-POLNUM
+           MOVE WK-RIDER-CODE TO PB-RECORD-TYPE
+           READ POL-BENEFIT-FILE
+               INVALID KEY
+                   MOVE "23" TO BENEFIT-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO BENEFIT-FILE-STATUS
+           END-READ
+
+           IF BENEFIT-FILE-STATUS = "00"
+               MOVE PB-DAILY-BENEFIT TO WK-OLD-RIDER-AMOUNT
+               MOVE WK-RIDER-AMOUNT TO PB-DAILY-BENEFIT
+               REWRITE POL-BENEFIT-REC
+                   INVALID KEY
+                       MOVE "23" TO BENEFIT-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO BENEFIT-FILE-STATUS
+               END-REWRITE
+           END-IF
+
+           IF BENEFIT-FILE-STATUS = "00"
+               MOVE MSG-SUCCESSFUL-UPDATE TO IS-MESSAGE-LINE
+           ELSE
+               MOVE "UNABLE TO UPDATE RIDER - RIDER NOT ON FILE"
+                   TO IS-MESSAGE-LINE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY IS-MESSAGE-LINE
+           END-IF.
+
+       887-SEND-RIDER-UPDATE-NOTIFY.
+      * Build and write the customer confirmation letter for a
+      * rider update.
+           MOVE WK-POLICY-NUMBER TO PN-POLICY-NUM
+           MOVE WK-FUNCTION-CODE TO PN-FUNCTION
+           MOVE WK-CURRENT-DATE TO PN-DATE
+           MOVE "RIDER UPDATED" TO PN-CHANGE-DESCRIPTION
+           MOVE WK-OLD-RIDER-AMOUNT TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO PN-OLD-VALUE
+           MOVE WK-RIDER-AMOUNT TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO PN-NEW-VALUE
+           MOVE WK-CURRENT-DATE TO PN-EFFECTIVE-DATE
+           PERFORM 599-WRITE-NOTIFY-RECORD.
 
        890-PREMIUM-CHANGE.
       * General premium change processing
            PERFORM 710-GET-POLICY-FOR-ADDRESS
-           
+
            IF RECORD-FOUND
                PERFORM 855-GET-NEW-PREMIUM
                PERFORM 865-UPDATE-PREMIUM
-               PERFORM 895-LOG-PREMIUM-CHANGE
+               IF MASTER-FILE-STATUS = "00"
+                   PERFORM 895-LOG-PREMIUM-CHANGE
+               END-IF
            END-IF.
 
        895-LOG-PREMIUM-CHANGE.
       * Log premium change transaction
            MOVE WK-POLICY-NUMBER TO TRAN-POLICY-NUM
            MOVE WK-CURRENT-DATE TO TRAN-DATE
-           MOVE "11" TO TRAN-FUNCTION
-           MOVE "PREMIUM CHANGE" TO TRAN-DESCRIPTION
-           MOVE WK-CURRENT-PREMIUM TO TRAN-OLD-VALUE
-           MOVE WK-NEW-PREMIUM TO TRAN-NEW-VALUE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TRAN-TIME
+           MOVE WK-USER-ID TO TRAN-USER-ID
+           MOVE WK-FUNCTION-CODE TO TRAN-FUNCTION
+           EVALUATE WK-FUNCTION-CODE
+               WHEN "07"
+                   MOVE "PREMIUM INCREASE" TO TRAN-DESCRIPTION
+               WHEN "08"
+                   MOVE "PREMIUM DECREASE" TO TRAN-DESCRIPTION
+               WHEN OTHER
+                   MOVE "PREMIUM CHANGE" TO TRAN-DESCRIPTION
+           END-EVALUATE
+           MOVE WK-CURRENT-PREMIUM TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO TRAN-OLD-VALUE
+           MOVE WK-NEW-PREMIUM TO WK-PREMIUM-DISPLAY
+           MOVE WK-PREMIUM-DISPLAY TO TRAN-NEW-VALUE
+
+           PERFORM 598-WRITE-TRAN2-RECORD.
 
        900-CLEANUP.
       * Cleanup and close files
-           DISPLAY " "
-           DISPLAY "POLICY INQUIRY SESSION COMPLETED"
-           DISPLAY " ".
+           CLOSE POL-MASTER-FILE
+                 POL-INSURED-FILE
+                 POL-BENEFIT-FILE
+                 AGENT-MASTER-FILE
+                 POL-TRAN2-FILE
+                 POL-NOTIFY-FILE
+           IF BATCH-MODE
+               CLOSE POL-TRAN1-FILE
+                     POL-CHKPT-FILE
+           END-IF
+           IF INTERACTIVE-MODE
+               DISPLAY " "
+               DISPLAY "POLICY INQUIRY SESSION COMPLETED"
+               DISPLAY " "
+           ELSE
+               DISPLAY "BATCH RUN " WK-RUN-ID " COMPLETE - "
+                   WK-RECORDS-APPLIED " TRANSACTIONS APPLIED"
+           END-IF.
 
        950-VALIDATE-POLICY-NUMBER.
       * Validate that policy number exists
            SET NO-RECORD-FOUND TO TRUE
-           
+
            IF WK-POLICY-NUMBER NOT = SPACES
                MOVE WK-POLICY-NUMBER TO PM-POLNUM
-      * READ POL-MASTER-REC WITH KEY = PM-POLNUM
+               READ POL-MASTER-FILE
+                   INVALID KEY
+                       MOVE "23" TO MASTER-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO MASTER-FILE-STATUS
+               END-READ
                IF MASTER-FILE-STATUS = "00"
                    SET RECORD-FOUND TO TRUE
                ELSE
                    MOVE MSG-POLICY-NOT-FOUND TO IS-MESSAGE-LINE
-                   DISPLAY IS-MESSAGE-LINE
+                   IF INTERACTIVE-MODE
+                       DISPLAY IS-MESSAGE-LINE
+                   END-IF
                END-IF
            ELSE
-               DISPLAY "POLICY NUMBER CANNOT BE BLANK"
+               IF INTERACTIVE-MODE
+                   DISPLAY "POLICY NUMBER CANNOT BE BLANK"
+               END-IF
            END-IF.
 
        960-READ-POLICY-MASTER.
-      * Read the policy master record
-      * READ POL-MASTER-REC
+      * The policy master record was already read by
+      * 950-VALIDATE-POLICY-NUMBER; pick up the fields this program
+      * needs from it.
            IF MASTER-FILE-STATUS = "00"
                MOVE PM-POLNUM TO IS-POLICY-NUMBER
                MOVE PM-COMM-PREM TO WK-CURRENT-PREMIUM
            END-IF.
 
       * Additional utility paragraphs would be added here for:
-      * - File I/O operations
-      * - Date validation routines  
+      * - Date validation routines
       * - Amount validation routines
       * - Screen display routines
-      * - Error handling routines
 
-      *END PROGRAM POLINQ01.
\ No newline at end of file
+      *END PROGRAM POLINQ01.
