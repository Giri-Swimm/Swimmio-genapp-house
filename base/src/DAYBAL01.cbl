@@ -0,0 +1,314 @@
+      ******************************************************************
+      *                                                                *
+      * End-Of-Day Control Total / Balancing Report                    *
+      *                                                                *
+      * Reads the inbound POL-TRAN1 batch transaction file and the     *
+      * outbound POL-TRAN2 transaction log, accumulating a count and   *
+      * dollar total per TRAN-FUNCTION code, and prints a balancing    *
+      * report so operations can confirm every transaction that was    *
+      * submitted was actually applied, with premium increases and     *
+      * decreases broken out separately.                               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYBAL01.
+       AUTHOR. COBOL PROGRAMMER.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POL-TRAN1-FILE ASSIGN TO "POLTRN1"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TR1-KEY
+               FILE STATUS IS TRAN1-FILE-STATUS.
+
+           SELECT POL-TRAN2-FILE ASSIGN TO "POLTRN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN2-FILE-STATUS.
+
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "DAYBALRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  POL-TRAN1-FILE.
+       01  POL-TRAN1-REC.
+           COPY POLTRAN1 IN "COPYLIB".
+
+       FD  POL-TRAN2-FILE.
+       01  POL-TRAN2-REC.
+           COPY POLTRAN2 IN "COPYLIB".
+
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-LINE           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  TRAN1-FILE-STATUS         PIC XX VALUE "00".
+           05  TRAN2-FILE-STATUS         PIC XX VALUE "00".
+           05  REPORT-FILE-STATUS        PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCHES.
+           05  WS-TRAN1-EOF-SW           PIC X VALUE "N".
+               88  END-OF-TRAN1               VALUE "Y".
+               88  NOT-END-OF-TRAN1            VALUE "N".
+           05  WS-TRAN2-EOF-SW           PIC X VALUE "N".
+               88  END-OF-TRAN2               VALUE "Y".
+               88  NOT-END-OF-TRAN2            VALUE "N".
+
+       01  WS-REPORT-DATE                PIC X(8) VALUE SPACES.
+
+      * ONE ACCUMULATOR ROW PER FUNCTION CODE FOR EACH SIDE OF THE
+      * BALANCING REPORT - SUBMITTED (POL-TRAN1) VS APPLIED (POL-TRAN2)
+       01  WS-FUNCTION-TOTALS-TABLE.
+           05  WS-FUNCTION-TOTAL OCCURS 11 TIMES
+                                 INDEXED BY WS-FT-IDX.
+               10  WS-FT-CODE            PIC XX.
+               10  WS-FT-SUBMIT-COUNT    PIC 9(7) COMP.
+               10  WS-FT-SUBMIT-AMOUNT   PIC S9(9)V99 COMP-3.
+               10  WS-FT-APPLIED-COUNT   PIC 9(7) COMP.
+               10  WS-FT-APPLIED-AMOUNT  PIC S9(9)V99 COMP-3.
+
+       01  WS-SUB                        PIC 99.
+
+       01  WS-GRAND-SUBMIT-COUNT         PIC 9(7) COMP VALUE 0.
+       01  WS-GRAND-SUBMIT-AMOUNT        PIC S9(9)V99 COMP-3 VALUE +0.
+       01  WS-GRAND-APPLIED-COUNT        PIC 9(7) COMP VALUE 0.
+       01  WS-GRAND-APPLIED-AMOUNT       PIC S9(9)V99 COMP-3 VALUE +0.
+
+       01  WS-TRAN-AMOUNT                PIC S9(9)V99 COMP-3 VALUE +0.
+
+       01  WS-COUNT-DISPLAY              PIC ZZZ,ZZ9.
+       01  WS-AMOUNT-DISPLAY             PIC Z,ZZZ,ZZ9.99-.
+       01  WS-FUNCTION-NAME              PIC X(24) VALUE SPACES.
+
+       01  WS-REPORT-TITLE.
+           05  FILLER                    PIC X(30) VALUE SPACES.
+           05  FILLER                    PIC X(30) VALUE
+               "END OF DAY BALANCING REPORT".
+
+       01  WS-REPORT-SUBTITLE.
+           05  FILLER                    PIC X(10) VALUE "RUN DATE: ".
+           05  WS-SUB-DATE               PIC 99/99/9999.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER                    PIC X(6)  VALUE "FUNC".
+           05  FILLER                    PIC X(26) VALUE "DESCRIPTION".
+           05  FILLER                    PIC X(12) VALUE "SUBMITTED".
+           05  FILLER                    PIC X(16) VALUE "SUBMIT AMT".
+           05  FILLER                    PIC X(12) VALUE "APPLIED".
+           05  FILLER                    PIC X(16) VALUE "APPLIED AMT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CODE                PIC X(6)  VALUE SPACES.
+           05  WS-DL-NAME                PIC X(26) VALUE SPACES.
+           05  WS-DL-SUBMIT-COUNT        PIC X(12) VALUE SPACES.
+           05  WS-DL-SUBMIT-AMOUNT       PIC X(16) VALUE SPACES.
+           05  WS-DL-APPLIED-COUNT       PIC X(12) VALUE SPACES.
+           05  WS-DL-APPLIED-AMOUNT      PIC X(16) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                    PIC X(6)  VALUE SPACES.
+           05  FILLER                    PIC X(26) VALUE "GRAND TOTAL".
+           05  WS-GT-SUBMIT-COUNT        PIC X(12) VALUE SPACES.
+           05  WS-GT-SUBMIT-AMOUNT       PIC X(16) VALUE SPACES.
+           05  WS-GT-APPLIED-COUNT       PIC X(12) VALUE SPACES.
+           05  WS-GT-APPLIED-AMOUNT      PIC X(16) VALUE SPACES.
+
+       01  WS-OUT-OF-BALANCE-LINE        PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-ACCUMULATE-TRAN1
+           PERFORM 300-ACCUMULATE-TRAN2
+           PERFORM 400-PRINT-REPORT
+           STOP RUN.
+
+       100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+           PERFORM VARYING WS-FT-IDX FROM 1 BY 1
+                   UNTIL WS-FT-IDX > 11
+               MOVE 0 TO WS-FT-SUBMIT-COUNT (WS-FT-IDX)
+               MOVE 0 TO WS-FT-SUBMIT-AMOUNT (WS-FT-IDX)
+               MOVE 0 TO WS-FT-APPLIED-COUNT (WS-FT-IDX)
+               MOVE 0 TO WS-FT-APPLIED-AMOUNT (WS-FT-IDX)
+               COMPUTE WS-SUB = WS-FT-IDX
+               MOVE WS-SUB TO WS-FT-CODE (WS-FT-IDX)
+           END-PERFORM.
+
+       200-ACCUMULATE-TRAN1.
+      * Count and total every transaction submitted for the run,
+      * regardless of whether it is later applied successfully.
+           OPEN INPUT POL-TRAN1-FILE
+           SET NOT-END-OF-TRAN1 TO TRUE
+           PERFORM 210-READ-TRAN1
+           PERFORM UNTIL END-OF-TRAN1
+               PERFORM 220-POST-TRAN1-TOTALS
+               PERFORM 210-READ-TRAN1
+           END-PERFORM
+           CLOSE POL-TRAN1-FILE.
+
+       210-READ-TRAN1.
+           READ POL-TRAN1-FILE NEXT RECORD
+               AT END
+                   SET END-OF-TRAN1 TO TRUE
+           END-READ.
+
+       220-POST-TRAN1-TOTALS.
+           EVALUATE TR1-FUNCTION-CODE
+               WHEN "07"
+                   MOVE TR1-NEW-PREMIUM TO WS-TRAN-AMOUNT
+               WHEN "08"
+                   MOVE TR1-NEW-PREMIUM TO WS-TRAN-AMOUNT
+               WHEN "11"
+                   MOVE TR1-NEW-PREMIUM TO WS-TRAN-AMOUNT
+               WHEN OTHER
+                   MOVE 0 TO WS-TRAN-AMOUNT
+           END-EVALUATE
+
+           SET WS-FT-IDX TO 1
+           SEARCH WS-FUNCTION-TOTAL
+               AT END
+                   CONTINUE
+               WHEN WS-FT-CODE (WS-FT-IDX) = TR1-FUNCTION-CODE
+                   ADD 1 TO WS-FT-SUBMIT-COUNT (WS-FT-IDX)
+                   ADD WS-TRAN-AMOUNT
+                       TO WS-FT-SUBMIT-AMOUNT (WS-FT-IDX)
+           END-SEARCH.
+
+       300-ACCUMULATE-TRAN2.
+      * Count and total every transaction that actually made it to
+      * the applied log - the other side of the balance.
+           OPEN INPUT POL-TRAN2-FILE
+           SET NOT-END-OF-TRAN2 TO TRUE
+           PERFORM 310-READ-TRAN2
+           PERFORM UNTIL END-OF-TRAN2
+               PERFORM 320-POST-TRAN2-TOTALS
+               PERFORM 310-READ-TRAN2
+           END-PERFORM
+           CLOSE POL-TRAN2-FILE.
+
+       310-READ-TRAN2.
+           READ POL-TRAN2-FILE
+               AT END
+                   SET END-OF-TRAN2 TO TRUE
+           END-READ.
+
+       320-POST-TRAN2-TOTALS.
+           IF TR2-FUNCTION = "07" OR "08" OR "11"
+               MOVE FUNCTION NUMVAL(TR2-NEW-VALUE) TO WS-TRAN-AMOUNT
+           ELSE
+               MOVE 0 TO WS-TRAN-AMOUNT
+           END-IF
+
+           SET WS-FT-IDX TO 1
+           SEARCH WS-FUNCTION-TOTAL
+               AT END
+                   CONTINUE
+               WHEN WS-FT-CODE (WS-FT-IDX) = TR2-FUNCTION
+                   ADD 1 TO WS-FT-APPLIED-COUNT (WS-FT-IDX)
+                   ADD WS-TRAN-AMOUNT
+                       TO WS-FT-APPLIED-AMOUNT (WS-FT-IDX)
+           END-SEARCH.
+
+       400-PRINT-REPORT.
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           PERFORM 410-PRINT-HEADINGS
+           PERFORM VARYING WS-FT-IDX FROM 1 BY 1
+                   UNTIL WS-FT-IDX > 11
+               IF WS-FT-SUBMIT-COUNT (WS-FT-IDX) > 0
+                  OR WS-FT-APPLIED-COUNT (WS-FT-IDX) > 0
+                   PERFORM 420-PRINT-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           PERFORM 430-PRINT-GRAND-TOTAL
+           PERFORM 440-PRINT-OUT-OF-BALANCE-MESSAGE
+           CLOSE BALANCE-REPORT-FILE.
+
+       410-PRINT-HEADINGS.
+           MOVE WS-REPORT-TITLE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+           MOVE WS-REPORT-DATE TO WS-SUB-DATE
+           MOVE WS-REPORT-SUBTITLE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+           MOVE SPACES TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+           MOVE WS-COLUMN-HEADING-1 TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE.
+
+       420-PRINT-DETAIL-LINE.
+           PERFORM 425-SET-FUNCTION-NAME
+           MOVE WS-FT-CODE (WS-FT-IDX) TO WS-DL-CODE
+           MOVE WS-FUNCTION-NAME TO WS-DL-NAME
+           MOVE WS-FT-SUBMIT-COUNT (WS-FT-IDX) TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-DL-SUBMIT-COUNT
+           MOVE WS-FT-SUBMIT-AMOUNT (WS-FT-IDX) TO WS-AMOUNT-DISPLAY
+           MOVE WS-AMOUNT-DISPLAY TO WS-DL-SUBMIT-AMOUNT
+           MOVE WS-FT-APPLIED-COUNT (WS-FT-IDX) TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-DL-APPLIED-COUNT
+           MOVE WS-FT-APPLIED-AMOUNT (WS-FT-IDX) TO WS-AMOUNT-DISPLAY
+           MOVE WS-AMOUNT-DISPLAY TO WS-DL-APPLIED-AMOUNT
+           MOVE WS-DETAIL-LINE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+
+           ADD WS-FT-SUBMIT-COUNT (WS-FT-IDX) TO WS-GRAND-SUBMIT-COUNT
+           ADD WS-FT-SUBMIT-AMOUNT (WS-FT-IDX)
+               TO WS-GRAND-SUBMIT-AMOUNT
+           ADD WS-FT-APPLIED-COUNT (WS-FT-IDX)
+               TO WS-GRAND-APPLIED-COUNT
+           ADD WS-FT-APPLIED-AMOUNT (WS-FT-IDX)
+               TO WS-GRAND-APPLIED-AMOUNT.
+
+       425-SET-FUNCTION-NAME.
+           EVALUATE WS-FT-CODE (WS-FT-IDX)
+               WHEN "01" MOVE "SEARCH BY AGENT" TO WS-FUNCTION-NAME
+               WHEN "02" MOVE "SEARCH BY INSURED" TO WS-FUNCTION-NAME
+               WHEN "03" MOVE "BENEFIT RIDER ADD" TO WS-FUNCTION-NAME
+               WHEN "04" MOVE "CHILD RIDER ADD" TO WS-FUNCTION-NAME
+               WHEN "05" MOVE "ADDRESS CHANGE" TO WS-FUNCTION-NAME
+               WHEN "06" MOVE "PRE-AUTH CHECKING" TO WS-FUNCTION-NAME
+               WHEN "07" MOVE "PREMIUM INCREASE" TO WS-FUNCTION-NAME
+               WHEN "08" MOVE "PREMIUM DECREASE" TO WS-FUNCTION-NAME
+               WHEN "09" MOVE "RIDER DELETE" TO WS-FUNCTION-NAME
+               WHEN "10" MOVE "RIDER UPDATE" TO WS-FUNCTION-NAME
+               WHEN "11" MOVE "PREMIUM CHANGE" TO WS-FUNCTION-NAME
+               WHEN OTHER MOVE "UNKNOWN FUNCTION" TO WS-FUNCTION-NAME
+           END-EVALUATE.
+
+       430-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-SUBMIT-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-GT-SUBMIT-COUNT
+           MOVE WS-GRAND-SUBMIT-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE WS-AMOUNT-DISPLAY TO WS-GT-SUBMIT-AMOUNT
+           MOVE WS-GRAND-APPLIED-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-COUNT-DISPLAY TO WS-GT-APPLIED-COUNT
+           MOVE WS-GRAND-APPLIED-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE WS-AMOUNT-DISPLAY TO WS-GT-APPLIED-AMOUNT
+           MOVE SPACES TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+           MOVE WS-GRAND-TOTAL-LINE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE.
+
+       440-PRINT-OUT-OF-BALANCE-MESSAGE.
+           MOVE SPACES TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE
+           IF WS-GRAND-SUBMIT-COUNT NOT = WS-GRAND-APPLIED-COUNT
+               MOVE "*** OUT OF BALANCE - SUBMITTED COUNT"
+                    & " DOES NOT MATCH APPLIED COUNT ***"
+                   TO WS-OUT-OF-BALANCE-LINE
+           ELSE
+               MOVE "RUN IN BALANCE - ALL SUBMITTED"
+                    & " TRANSACTIONS WERE APPLIED"
+                   TO WS-OUT-OF-BALANCE-LINE
+           END-IF
+           MOVE WS-OUT-OF-BALANCE-LINE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE.
