@@ -0,0 +1,30 @@
+//SAMPBAT  JOB (ACCTG),'POLICY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* RUNS SAMPLES IN BATCH MODE AGAINST THE POL-TRAN1 INPUT
+//* TRANSACTION FILE. TO RESTART A FAILED RUN, ADD RESTART AS A
+//* NEW PARM TOKEN BELOW (DO NOT OVERWRITE RUNID= OR CKPT=) AND
+//* RESUBMIT - E.G. PARM='BATCH RUNID=DAILY01 RESTART CKPT=1000'.
+//* THE PROGRAM WILL SKIP FORWARD TO THE LAST CHECKPOINTED
+//* TRANSACTION FOR RUNID DAILY01. RUNID=, RESTART, AND CKPT= ARE
+//* RECOGNIZED IN ANY ORDER AMONG THE PARM TOKENS.
+//*
+//STEP010  EXEC PGM=SAMPLES,
+//             PARM='BATCH RUNID=DAILY01 CKPT=1000'
+//STEPLIB  DD   DSN=PROD.POLICY.LOADLIB,DISP=SHR
+//POLMAST  DD   DSN=PROD.POLICY.POLMAST,DISP=SHR
+//POLINS   DD   DSN=PROD.POLICY.POLINS,DISP=SHR
+//POLBEN   DD   DSN=PROD.POLICY.POLBEN,DISP=SHR
+//AGTMAST  DD   DSN=PROD.POLICY.AGTMAST,DISP=SHR
+//POLTRN1  DD   DSN=PROD.POLICY.POLTRN1,DISP=SHR
+//POLTRN2  DD   DSN=PROD.POLICY.POLTRN2.D&SYSUID,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133)
+//POLNTFY  DD   DSN=PROD.POLICY.POLNTFY.D&SYSUID,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133)
+//POLCKPT  DD   DSN=PROD.POLICY.POLCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
