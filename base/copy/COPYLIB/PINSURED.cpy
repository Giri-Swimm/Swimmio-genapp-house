@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  PINSURED - POLICY INSURED RECORD                             *
+      *  KEYED BY PI-POLNUM (INDEXED, UNIQUE)                         *
+      *  ALTERNATE KEY PI-LAST-NAME (DUPLICATES) FOR NAME SEARCH      *
+      ******************************************************************
+           05  PI-POLNUM                 PIC X(10).
+           05  PI-LAST-NAME              PIC X(20).
+           05  PI-FIRST-NAME             PIC X(15).
+           05  PI-BIRTH-DATE             PIC 9(8).
+           05  PI-ADDRESS.
+               10  PI-ADDR1              PIC X(30).
+               10  PI-ADDR2              PIC X(30).
+               10  PI-CITY               PIC X(20).
+               10  PI-STATE              PIC XX.
+               10  PI-ZIP                PIC X(10).
+           05  FILLER                    PIC X(10).
