@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  POLCKPT - BATCH CHECKPOINT RECORD                            *
+      *  ONE RECORD, REWRITTEN AT EACH CHECKPOINT INTERVAL, HOLDING   *
+      *  THE LAST POL-TRAN1 KEY SUCCESSFULLY APPLIED FOR A RUN-ID.    *
+      ******************************************************************
+           05  CK-RUN-ID                 PIC X(8).
+           05  CK-LAST-KEY.
+               10  CK-LAST-POLNUM        PIC X(10).
+               10  CK-LAST-SEQ           PIC 9(6).
+           05  CK-RECORDS-APPLIED        PIC 9(9) COMP.
+           05  CK-CHECKPOINT-DATE        PIC 9(8).
+           05  CK-CHECKPOINT-TIME        PIC 9(6).
