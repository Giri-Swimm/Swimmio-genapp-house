@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  PBENEFIT - POLICY BENEFIT (RIDER) RECORD                     *
+      *  KEYED BY PB-KEY (INDEXED, UNIQUE) - ONE POLICY CAN HAVE      *
+      *  MULTIPLE RIDERS, SO THE POLICY NUMBER ALONE IS NOT UNIQUE;   *
+      *  PB-KEY COMBINES IT WITH PB-RECORD-TYPE TO IDENTIFY ONE       *
+      *  RIDER ROW.                                                   *
+      ******************************************************************
+           05  PB-KEY.
+               10  PB-POLNUM             PIC X(10).
+               10  PB-RECORD-TYPE        PIC X(4).
+           05  PB-DAILY-BENEFIT          PIC S9(9)V99 COMP-3.
+           05  PB-ISSUE-DATE             PIC 9(8).
+           05  PB-CHILD-NAME             PIC X(20).
+           05  FILLER                    PIC X(10).
