@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  POLNTFY - CUSTOMER NOTIFICATION LETTER RECORD                *
+      *  ONE RECORD WRITTEN PER POLICY CHANGE SO PRINT CAN GENERATE   *
+      *  A CONFIRMATION LETTER TO THE INSURED.                        *
+      ******************************************************************
+           05  PN-POLICY-NUM             PIC X(10).
+           05  PN-FUNCTION               PIC XX.
+           05  PN-DATE                   PIC 9(8).
+           05  PN-CHANGE-DESCRIPTION     PIC X(40).
+           05  PN-OLD-VALUE              PIC X(50).
+           05  PN-NEW-VALUE              PIC X(50).
+           05  PN-EFFECTIVE-DATE         PIC 9(8).
