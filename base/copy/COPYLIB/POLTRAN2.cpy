@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  POLTRAN2 - OUTBOUND TRANSACTION LOG RECORD                   *
+      *  ONE RECORD WRITTEN FOR EVERY CHANGE APPLIED TO A POLICY.     *
+      *  MIRRORS TRANSACTION-RECORD IN WORKING-STORAGE.               *
+      ******************************************************************
+           05  TR2-POLICY-NUM            PIC X(10).
+           05  TR2-DATE                  PIC 9(8).
+           05  TR2-TIME                  PIC 9(6).
+           05  TR2-USER-ID               PIC X(8).
+           05  TR2-FUNCTION              PIC XX.
+           05  TR2-OLD-VALUE             PIC X(50).
+           05  TR2-NEW-VALUE             PIC X(50).
+           05  TR2-DESCRIPTION           PIC X(100).
