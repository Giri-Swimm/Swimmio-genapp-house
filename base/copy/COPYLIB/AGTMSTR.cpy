@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  AGTMSTR - AGENT MASTER RECORD                                *
+      *  KEYED BY A-AGENT-ID (INDEXED, UNIQUE)                        *
+      *  ALTERNATE KEY A-LAST-NAME (DUPLICATES) FOR NAME SEARCH       *
+      ******************************************************************
+           05  A-AGENT-ID                PIC X(12).
+           05  A-LAST-NAME               PIC X(20).
+           05  A-FIRST-NAME              PIC X(15).
+           05  A-COMMISSION-RATE         PIC S9V999 COMP-3.
+           05  A-YTD-COMMISSION          PIC S9(9)V99 COMP-3.
+           05  FILLER                    PIC X(10).
