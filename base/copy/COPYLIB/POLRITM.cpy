@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  POLRITM - BANK RETURNED-ITEM (NSF) FEED RECORD               *
+      *  ONE RECORD PER RETURNED/NSF PRE-AUTHORIZED DRAFT RECEIVED    *
+      *  FROM THE BANK, MATCHED AGAINST POL-MASTER ACCOUNTS.          *
+      ******************************************************************
+           05  RI-POLNUM                 PIC X(10).
+           05  RI-BANK-ROUTING           PIC X(9).
+           05  RI-ACCOUNT-NUMBER         PIC X(20).
+           05  RI-RETURN-CODE            PIC X(4).
+           05  RI-RETURN-REASON          PIC X(40).
+           05  RI-RETURN-DATE            PIC 9(8).
