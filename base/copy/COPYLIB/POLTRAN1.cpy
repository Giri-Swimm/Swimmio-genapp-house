@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  POLTRAN1 - INBOUND BATCH TRANSACTION RECORD                  *
+      *  ONE RECORD PER CHANGE TO APPLY. TR1-KEY (POLICY NUMBER PLUS  *
+      *  A SEQUENCE NUMBER) IS THE RECORD KEY (INDEXED, UNIQUE) SO    *
+      *  MULTIPLE TRANSACTIONS AGAINST ONE POLICY SORT IN THE ORDER   *
+      *  THEY WERE RECEIVED, AND A RESTART CAN START() PAST THE LAST  *
+      *  KEY SUCCESSFULLY APPLIED.                                    *
+      ******************************************************************
+           05  TR1-KEY.
+               10  TR1-POLNUM            PIC X(10).
+               10  TR1-SEQ-NO            PIC 9(6).
+           05  TR1-FUNCTION-CODE         PIC XX.
+           05  TR1-RIDER-CODE            PIC X(4).
+           05  TR1-RIDER-AMOUNT          PIC S9(9)V99 COMP-3.
+           05  TR1-RIDER-EFF-DATE        PIC 9(8).
+           05  TR1-CHILD-NAME            PIC X(20).
+           05  TR1-NEW-ADDRESS.
+               10  TR1-NEW-ADDR1         PIC X(30).
+               10  TR1-NEW-ADDR2         PIC X(30).
+               10  TR1-NEW-CITY          PIC X(20).
+               10  TR1-NEW-STATE         PIC XX.
+               10  TR1-NEW-ZIP           PIC X(10).
+           05  TR1-BANK-INFO.
+               10  TR1-BANK-NAME         PIC X(30).
+               10  TR1-BANK-ROUTING      PIC X(9).
+               10  TR1-ACCOUNT-NUMBER    PIC X(20).
+               10  TR1-ACCOUNT-TYPE      PIC X.
+           05  TR1-NEW-PREMIUM           PIC S9(9)V99 COMP-3.
+           05  FILLER                    PIC X(20).
