@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  PMASTER - POLICY MASTER RECORD                               *
+      *  KEYED BY PM-POLNUM (INDEXED, UNIQUE)                         *
+      ******************************************************************
+           05  PM-POLNUM                 PIC X(10).
+           05  PM-AGENT-ID               PIC X(12).
+           05  PM-COMM-PREM              PIC S9(9)V99 COMP-3.
+           05  PM-ISSUE-DATE             PIC 9(8).
+           05  PM-POLICY-STATUS          PIC X.
+               88  PM-POLICY-ACTIVE           VALUE "A".
+               88  PM-POLICY-LAPSED           VALUE "L".
+               88  PM-POLICY-CANCELLED        VALUE "C".
+           05  PM-BANK-INFO.
+               10  PM-BANK-NAME          PIC X(30).
+               10  PM-BANK-ROUTING       PIC X(9).
+               10  PM-ACCOUNT-NUMBER     PIC X(20).
+               10  PM-ACCOUNT-TYPE       PIC X.
+                   88  PM-CHECKING-ACCOUNT     VALUE "C".
+                   88  PM-SAVINGS-ACCOUNT      VALUE "S".
+           05  PM-DRAFT-STATUS           PIC X VALUE SPACES.
+               88  PM-DRAFT-OK                VALUE SPACES "A".
+               88  PM-DRAFT-RETURNED          VALUE "R".
+           05  FILLER                    PIC X(20).
